@@ -2,22 +2,82 @@
        PROGRAM-ID. SEL2.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-NUM-FILE ASSIGN TO "NUMBERS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SIGN-NUM-FILE.
+           COPY SIGNNUM.
+
            WORKING-STORAGE SECTION.
-           01 num pic S9(2).
+           01 wsMode pic 9.
+           01 wsEOF pic X value "N".
+
+           01 num pic S9(5).
+
+           COPY NUMCHECK.
+
        PROCEDURE DIVISION.
-           
-           display "Enter number: " with no advancing
-           accept num
 
-           display "____________________"
-           if num < 0 
-               display "Your number is negative"
-           else 
-               display "Your number is postive"
-            end-if 
+           display "1. Classify one number".
+           display "2. Classify a batch of numbers from a file".
+           display "Select mode: " with no advancing.
+           accept wsMode.
 
+           evaluate wsMode
+               when 1
+                   perform SINGLE-CLASSIFY
+               when 2
+                   perform BATCH-CLASSIFY
+               when other
+                   display "Invalid selection."
+           end-evaluate.
 
        STOP RUN.
-       
\ No newline at end of file
+
+       SINGLE-CLASSIFY.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter number: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
+
+           display "____________________"
+           perform CLASSIFY-NUM.
+
+       BATCH-CLASSIFY.
+           OPEN INPUT SIGN-NUM-FILE.
+
+           display "____________________"
+           display "Sign Classification Report"
+           display "____________________"
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ SIGN-NUM-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       MOVE SN-VALUE TO num
+                       perform CLASSIFY-NUM
+               END-READ
+           END-PERFORM.
+
+           CLOSE SIGN-NUM-FILE.
+
+       CLASSIFY-NUM.
+           if num < 0
+               display num " is negative"
+           else
+               if num = 0
+                   display num " is zero"
+               else
+                   display num " is positive"
+               end-if
+           end-if.
+
+           COPY NUMCHKPR.
