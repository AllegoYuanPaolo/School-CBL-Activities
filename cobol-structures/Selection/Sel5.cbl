@@ -9,31 +9,53 @@
            01 num2 PIC 99.
            01 num3 PIC 99.
 
-           01 disp PIC ZZ.
+           01 wsMin PIC 99.
+           01 wsMax PIC 99.
+           01 wsMedian PIC 99.
+
+           01 dispMin PIC ZZ.
+           01 dispMedian PIC ZZ.
+           01 dispMax PIC ZZ.
+
+           COPY NUMCHECK.
        PROCEDURE DIVISION.
-           DISPLAY "Enter number 1: " with no advancing
-           accept num1
-           
-           display "Enter number 2: " with no advancing
-           accept num2
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               DISPLAY "Enter number 1: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num1 = function numval(WS-VALID-BUFFER)
 
-           display "Enter number 3: " with no advancing
-           accept num3
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter number 2: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num2 = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter number 3: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num3 = function numval(WS-VALID-BUFFER)
 
            display "________________"
-               
-               if num1 < num2
-                   if num1 < num3
-                       move num1 to disp
-                   else  
-                       move num3 to disp
-                   end-if
-              else if num2 < num3 
-                     move num2 to disp
-              else 
-                   move num2 to disp
-              end-if.
-
-              display "The smalled number is: " disp
-           stop run.
-               
\ No newline at end of file
+
+           compute wsMin = FUNCTION MIN(num1, num2, num3)
+           compute wsMax = FUNCTION MAX(num1, num2, num3)
+           compute wsMedian = num1 + num2 + num3 - wsMin - wsMax
+
+           move wsMin to dispMin
+           move wsMedian to dispMedian
+           move wsMax to dispMax
+
+           display "The smallest number is: " dispMin
+           display "The median number is:   " dispMedian
+           display "The largest number is:  " dispMax
+       stop run.
+
+           COPY NUMCHKPR.
