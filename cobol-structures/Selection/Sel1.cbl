@@ -1,38 +1,182 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SEL1.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RESULT-LOG-FILE ASSIGN TO "RESULTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsRlStatus.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsTlStatus.
+           SELECT CSV-OUT-FILE ASSIGN TO "SEL1.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           COPY STUDMAST.
+
+           FD RESULT-LOG-FILE.
+           COPY RESULTLOG.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           01 wsEOF pic X value "N".
+           01 wsRlStatus pic X(2).
+           01 wsTlStatus pic X(2).
+           COPY CSVMODE.
+
+           01 wsPassCutoff pic 9(3) value 75.
+           01 wsHonorCutoff pic 9(3) value 90.
+           01 dispHonorCutoff pic ZZ9.
+
+           01 stuId pic 9(6).
+           01 sName pic X(20).
            01 prelim pic 9(3).
            01 midterm pic 9(3).
            01 finals pic 9(3).
 
            01 ave pic 9(3)v99.
-
            01 dispAve pic Z(3).
+           01 csvAve pic ZZ9.99.
+           01 wsOutcome pic X(4).
+
+           01 wsHonorCount pic 9(3) value 0.
+           01 wsHonorTable.
+               05 wsHonorEntry OCCURS 100 TIMES.
+                   10 hoId pic 9(6).
+                   10 hoName pic X(20).
+                   10 hoAve pic 9(3)v99.
+           01 hoDispAve pic Z(3).
+           01 hoIdx pic 9(3).
+
+           COPY RPTHDR.
+
        PROCEDURE DIVISION.
-           Display "Enter prelim grades: " with no advancing
-           accept prelim
 
-           display "Enter midterms: " with no advancing
-           accept midterm
+           perform PROMPT-CSV-MODE
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "ID,NAME,PRELIM,MIDTERM,FINALS,AVERAGE,OUTCOME"
+                   TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
 
-           display "Enter Finals: " with no advancing
-           accept finals
+           OPEN INPUT STUDENT-MASTER-FILE.
 
-           compute ave = (prelim + midterm + finals) / 3
-           move ave to dispAve
-               
-              
+           move "Class Grade Roll" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
 
-           display "_______________________"
-           display "Your average is " dispAve
-            IF ave >= 75 
+           PERFORM UNTIL wsEOF = "Y"
+               READ STUDENT-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       MOVE SM-STUID TO stuId
+                       MOVE SM-SNAME TO sName
+                       MOVE SM-PRELIM TO prelim
+                       MOVE SM-MIDTERM TO midterm
+                       MOVE SM-FINALS TO finals
+
+                       compute ave = (prelim + midterm + finals) / 3
+                       move ave to dispAve
+
+           display "Student #" stuId " " sName
+           display "Average: " dispAve
+            IF ave >= wsPassCutoff
                    display "You pass!"
-           else 
+                   move "PASS" to wsOutcome
+           else
                display "You fail"
+               move "FAIL" to wsOutcome
            end-if
-       
+           display "_______________________"
+
+                       IF ave >= wsHonorCutoff
+                           ADD 1 TO wsHonorCount
+                           MOVE stuId TO hoId(wsHonorCount)
+                           MOVE sName TO hoName(wsHonorCount)
+                           MOVE ave TO hoAve(wsHonorCount)
+                       END-IF
+
+                       perform LOG-RESULT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-MASTER-FILE.
+
+           perform PRINT-REPORT-FOOTER
+           display " "
+           move wsHonorCutoff to dispHonorCutoff
+           string "Honor Roll (>=" dispHonorCutoff ")"
+               delimited by size into WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+           IF wsHonorCount = 0
+               display "No honor roll students this run."
+           ELSE
+               PERFORM VARYING hoIdx FROM 1 BY 1
+                       UNTIL hoIdx > wsHonorCount
+                   MOVE hoAve(hoIdx) TO hoDispAve
+                   display "Student #" hoId(hoIdx) " " hoName(hoIdx)
+                       " - " hoDispAve
+               END-PERFORM
+           END-IF.
+
+           perform PRINT-REPORT-FOOTER.
+
+           IF wsCsvMode = "Y"
+               CLOSE CSV-OUT-FILE
+           END-IF.
+
        STOP RUN.
+
+           COPY RPTHDRPR.
+           COPY TXNLOGPR.
+           COPY CSVMODEPR.
+
+       LOG-RESULT.
+           OPEN EXTEND RESULT-LOG-FILE
+           IF wsRlStatus = "35"
+               OPEN OUTPUT RESULT-LOG-FILE
+               CLOSE RESULT-LOG-FILE
+               OPEN EXTEND RESULT-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE stuId TO RL-STUID
+           MOVE sName TO RL-SNAME
+           MOVE prelim TO RL-PRELIM
+           MOVE midterm TO RL-MIDTERM
+           MOVE finals TO RL-FINALS
+           MOVE ave TO RL-AVE
+           MOVE wsOutcome TO RL-OUTCOME
+           WRITE RESULT-LOG-REC
+           CLOSE RESULT-LOG-FILE.
+
+           MOVE "SEL1" TO TL-PROGRAM
+           MOVE stuId TO TL-KEY-ID
+           MOVE sName TO TL-KEY-NAME
+           MOVE prelim TO TL-INPUT1
+           MOVE midterm TO TL-INPUT2
+           MOVE finals TO TL-INPUT3
+           MOVE ave TO TL-RESULT1
+           MOVE 0 TO TL-RESULT2
+           MOVE wsOutcome TO TL-OUTCOME
+           perform LOG-TRANSACTION.
+
+           IF wsCsvMode = "Y"
+               MOVE ave TO csvAve
+               MOVE SPACES TO CSV-OUT-REC
+               STRING stuId "," sName "," prelim "," midterm ","
+                   finals "," csvAve "," wsOutcome
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
