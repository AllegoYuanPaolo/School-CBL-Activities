@@ -2,31 +2,98 @@
        PROGRAM-ID. SEL4.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIR-CMP-FILE ASSIGN TO "PAIRS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD PAIR-CMP-FILE.
+           COPY PAIRCMP.
+
            WORKING-STORAGE SECTION.
+           01 wsMode pic 9.
+           01 wsEOF pic X value "N".
+
            01 num1 PIC 9(2).
            01 num2 PIC 9(2).
 
            01 disp1 PIC ZZ.
            01 disp2 PIC ZZ.
 
+           COPY NUMCHECK.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter num1: " with no advancing
-           accept num1
 
-           display "Enter num2: " with no advancing
-           accept num2
+           display "1. Compare one pair".
+           display "2. Compare a batch of pairs from a file".
+           display "Select mode: " with no advancing.
+           accept wsMode.
+
+           evaluate wsMode
+               when 1
+                   perform SINGLE-COMPARE
+               when 2
+                   perform BATCH-COMPARE
+               when other
+                   display "Invalid selection."
+           end-evaluate.
+
+       STOP RUN.
+
+       SINGLE-COMPARE.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               DISPLAY "Enter num1: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num1 = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter num2: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num2 = function numval(WS-VALID-BUFFER)
 
            display "_______________"
+           perform COMPARE-PAIR.
+
+       BATCH-COMPARE.
+           OPEN INPUT PAIR-CMP-FILE.
+
+           display "_______________"
+           display "Batch Compare Report"
+           display "_______________"
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ PAIR-CMP-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       MOVE PC-NUM1 TO num1
+                       MOVE PC-NUM2 TO num2
+                       perform COMPARE-PAIR
+               END-READ
+           END-PERFORM.
+
+           CLOSE PAIR-CMP-FILE.
+
+       COMPARE-PAIR.
            move num1 to disp1
            move num2 to disp2
-           
-               if num1 > num2 
-                   display "Num1: " disp1 " is greater than " disp2
-               else 
+
+           if num1 > num2
+               display "Num1: " disp1 " is greater than " disp2
+           else
+               if num2 > num1
                    display "Num2: " disp2 " is greater than " disp1
-           
+               else
+                   display "Num1 and Num2 are tied at " disp1
+               end-if
+           end-if.
 
-       STOP RUN.
-               
\ No newline at end of file
+           COPY NUMCHKPR.
