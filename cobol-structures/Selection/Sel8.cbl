@@ -2,62 +2,243 @@
        PROGRAM-ID. SEL8.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-MASTER ASSIGN TO "COMMMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-SNUM
+               FILE STATUS wsCmStatus.
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsTlStatus.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SEL8CKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsCkStatus.
+           SELECT CSV-OUT-FILE ASSIGN TO "SEL8.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD COMMISSION-MASTER.
+           COPY COMMMAST.
+
+           FD SALES-TRANS-FILE.
+           COPY SALESTRN.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD CHECKPOINT-FILE.
+           COPY CHECKPOINT.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           COPY COMMRATE.
+
+           01 wsMode pic 9.
+           01 wsEOF pic X value "N".
+           COPY CSVMODE.
+
+           01 wsCmStatus pic X(2).
+           01 wsTlStatus pic X(2).
+           01 commIdx pic 9(2).
+           01 wsRecNum pic 9(6) value 0.
+
+           COPY CHKPT.
+
            01 SName pic X(20).
            01 SNum pic 9(6).
            01 uSold pic 9(3)v99.
            01 uPrice pic 9(3)v99.
-           
+
            01 tSales pic 9(5)v99.
            01 comm pic 9(5)v99 value 0.
-           01 commRate pic 9V99.
 
            01 dispTSales pic ZZ,zzz value zeroes.
            01 dispComm pic zzz,zz9.99 value zeroes.
+           01 dispYTDComm pic zzz,zz9.99 value zeroes.
 
-       PROCEDURE DIVISION.
-           display "Enter Employee name: " with no advancing
-      *     accept SName
+           01 csvUSold pic ZZ9.99.
+           01 csvUPrice pic ZZ9.99.
+           01 csvTSales pic ZZZZ9.99.
+           01 csvComm pic ZZZZ9.99.
 
-           display "Enter Employee number: " with no advancing
-      *     accept SNum
-
-           display "Enter units sold: " with no advancing
-      *     accept uSold
-
-           display "Enter unit price: " with no advancing
-      *     accept uPrice
-
-           move 129 to uPrice
-           move 100 to uSold
+           COPY NUMCHECK.
+           COPY RPTHDR.
 
+       PROCEDURE DIVISION.
+           display "1. Compute commission for one salesman".
+           display "2. Compute commission for a batch of salesmen".
+           display "Select mode: " with no advancing.
+           accept wsMode.
+
+           perform PROMPT-CSV-MODE
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "SNUMBER,SNAME,UNITSOLD,UPRICE,TOTALSALES,COMM"
+                   TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
+
+           move "Sales Commission Report" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           evaluate wsMode
+               when 1
+                   perform SINGLE-COMMISSION
+               when 2
+                   perform BATCH-COMMISSION
+               when other
+                   display "Invalid selection."
+           end-evaluate.
+
+           perform PRINT-REPORT-FOOTER.
+
+           IF wsCsvMode = "Y"
+               CLOSE CSV-OUT-FILE
+           END-IF.
+
+           STOP RUN.
+
+       SINGLE-COMMISSION.
+           display "Enter Employee name: " with no advancing
+           accept SName
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter Employee number: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute SNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter units sold: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute uSold = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter unit price: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute uPrice = function numval(WS-VALID-BUFFER)
+
+           perform COMPUTE-COMMISSION.
+
+       BATCH-COMMISSION.
+           move "SEL8" to wsCkProgram
+           perform READ-CHECKPOINT
+
+           OPEN INPUT SALES-TRANS-FILE
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ SALES-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       ADD 1 TO wsRecNum
+                       IF wsRecNum > wsCkCount
+                       MOVE ST-SNAME TO SName
+                       MOVE ST-SNUMBER TO SNum
+                       MOVE ST-UNITSOLD TO uSold
+                       MOVE ST-UPRICE TO uPrice
+                       perform COMPUTE-COMMISSION
+
+                       MOVE wsRecNum TO wsCkCount
+                       perform WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TRANS-FILE.
+
+           MOVE 0 TO wsCkCount.
+           perform WRITE-CHECKPOINT.
+
+       COMPUTE-COMMISSION.
+           display "_________________________________"
+           display "Employee: " SName " #" SNum
 
            compute tSales = uSold * uPrice
            move tSales to dispTSales
            display "Total Sales: " dispTSales
 
-    
-           
-               if tSales <= 15000
-                   compute comm = tSales * 0.15
-               else if tSales <= 20000
-                   compute comm = tSales * 0.20
-              else if tSales <= 25000
-                   compute comm = tSales * 0.25
-              else if tSales <= 30000
-                   compute comm = tSales * 0.30
-              else 
-                   compute comm = tSales * 0.40
-              end-if.
-
-     
-           display "comm: " comm
-           move comm to dispComm
-           display "Commission:" dispComm       
-
-
+           perform varying commIdx from 1 by 1
+                   until commIdx > 5
+                       or tSales <= CR-UPPER-LIMIT(commIdx)
+           end-perform
 
-       STOP RUN.
+           compute comm = tSales * CR-RATE(commIdx) / 100
 
+           display "comm: " comm
+           move comm to dispComm
+           display "Commission:" dispComm
+
+           MOVE "SEL8" TO TL-PROGRAM
+           MOVE SNum TO TL-KEY-ID
+           MOVE SName TO TL-KEY-NAME
+           MOVE uSold TO TL-INPUT1
+           MOVE uPrice TO TL-INPUT2
+           MOVE 0 TO TL-INPUT3
+           MOVE tSales TO TL-RESULT1
+           MOVE comm TO TL-RESULT2
+           MOVE "COMM" TO TL-OUTCOME
+           perform LOG-TRANSACTION
+
+           IF wsCsvMode = "Y"
+               MOVE uSold TO csvUSold
+               MOVE uPrice TO csvUPrice
+               MOVE tSales TO csvTSales
+               MOVE comm TO csvComm
+               MOVE SPACES TO CSV-OUT-REC
+               STRING SNum "," SName "," csvUSold "," csvUPrice ","
+                   csvTSales "," csvComm
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF
+
+           perform UPDATE-YTD-COMMISSION.
+
+       UPDATE-YTD-COMMISSION.
+           OPEN I-O COMMISSION-MASTER
+           IF wsCmStatus = "35"
+               OPEN OUTPUT COMMISSION-MASTER
+               CLOSE COMMISSION-MASTER
+               OPEN I-O COMMISSION-MASTER
+           END-IF
+
+           MOVE SNum TO CM-SNUM
+           READ COMMISSION-MASTER
+               INVALID KEY
+                   MOVE comm TO CM-YTD-COMMISSION
+                   MOVE commIdx TO CM-LAST-TIER
+                   WRITE COMMISSION-MASTER-REC
+               NOT INVALID KEY
+                   IF commIdx NOT = CM-LAST-TIER
+                       display "*** TIER CHANGE for #" SNum " ***"
+                   END-IF
+                   ADD comm TO CM-YTD-COMMISSION
+                   MOVE commIdx TO CM-LAST-TIER
+                   REWRITE COMMISSION-MASTER-REC
+           END-READ
+
+           move CM-YTD-COMMISSION to dispYTDComm
+           display "Year-to-date Commission: " dispYTDComm
+
+           CLOSE COMMISSION-MASTER.
+
+           COPY NUMCHKPR.
+           COPY RPTHDRPR.
+           COPY TXNLOGPR.
+           COPY CHKPTPR.
+           COPY CSVMODEPR.
