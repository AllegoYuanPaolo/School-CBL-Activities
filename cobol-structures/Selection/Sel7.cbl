@@ -5,24 +5,28 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
+           COPY WXBANDS.
 
            01 temp pic 9(3).
+           01 wbIdx pic 9(2).
+
+           COPY NUMCHECK.
        PROCEDURE DIVISION.
-           DISPLAY "Enter temperature: " with no advancing
-           accept temp
-
-           if temp < 0
-               display "Freezing Weather"
-           else if temp > 0 and temp < 10
-               display "Very Cold Weather"
-           else if temp > 10 and temp < 20
-                display "Cold Weather"
-           else if temp > 20   and temp < 30
-               display "Normal"
-           else if temp > 30 and temp < 40
-               display "It's Hot"
-           else if temp >= 40 
-                display "It's Very Hot"
-           end-if.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               DISPLAY "Enter temperature: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute temp = function numval(WS-VALID-BUFFER)
+
+           perform varying wbIdx from 1 by 1
+                   until wbIdx > 5
+                       or temp >= WB-LOWER-LIMIT(wbIdx)
+           end-perform
+
+           display WB-LABEL(wbIdx).
 
        STOP RUN.
+
+           COPY NUMCHKPR.
