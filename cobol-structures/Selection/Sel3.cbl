@@ -6,14 +6,45 @@
        DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 num PIC 9(3).
-       PROCEDURE DIVISION. 
-           DISPLAY "Enter number: "
-           ACCEPT num
-
-               display "________________________"
-               if function mod(num, 2) = 0 
-                   display "Your number is even"
-               else 
-                   display "Your number is odd"
-       STOP RUN. 
-           
\ No newline at end of file
+           01 divisor PIC 9(3).
+
+           COPY NUMCHECK.
+       PROCEDURE DIVISION.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               DISPLAY "Enter number: "
+               ACCEPT WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
+
+           DISPLAY "Enter divisor (blank/0 for even/odd check): "
+           ACCEPT WS-VALID-BUFFER
+           if function trim(WS-VALID-BUFFER) = spaces
+               move 0 to divisor
+           else
+               move "N" to WS-VALID-OK
+               perform until VALID-NUMERIC-INPUT
+                   perform VALIDATE-NUMERIC-INPUT
+                   if INVALID-NUMERIC-INPUT
+                       DISPLAY "Enter divisor: " with no advancing
+                       ACCEPT WS-VALID-BUFFER
+                   end-if
+               end-perform
+               compute divisor = function numval(WS-VALID-BUFFER)
+           end-if
+
+           if divisor = 0
+               move 2 to divisor
+           end-if
+
+           display "________________________"
+           if function mod(num, divisor) = 0
+               display num " is divisible by " divisor
+           else
+               display num " is not divisible by " divisor
+           end-if.
+
+       STOP RUN.
+
+           COPY NUMCHKPR.
