@@ -2,58 +2,185 @@
        PROGRAM-ID. SEL6-2.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsTlStatus.
+           SELECT CSV-OUT-FILE ASSIGN TO "SEL6.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           COPY STUDMAST.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           COPY GPTABLE.
+
+           01 wsEOF pic X value "N".
+           01 wsTlStatus pic X(2).
+           COPY CSVMODE.
+           01 gsIdx pic 9(2).
+
+           01 wsAtRiskLow pic 9(3) value 75.
+           01 wsAtRiskHigh pic 9(3) value 80.
+
+           01 stuId pic 9(6).
+           01 sName pic X(20).
            01 prelim pic 9(3).
            01 midterm pic 9(3).
            01 finals pic 9(3).
 
            01 ave pic 9(3).
 
-           01 dispAve pic zz
+           01 dispAve pic zz.
+           01 dispGP pic 9.99.
+
+           01 wsFailCount pic 9(3) value 0.
+           01 wsFailTable.
+               05 wsFailEntry OCCURS 100 TIMES.
+                   10 flId pic 9(6).
+                   10 flName pic X(20).
+                   10 flAve pic 9(3).
+
+           01 wsRiskCount pic 9(3) value 0.
+           01 wsRiskTable.
+               05 wsRiskEntry OCCURS 100 TIMES.
+                   10 rkId pic 9(6).
+                   10 rkName pic X(20).
+                   10 rkAve pic 9(3).
+
+           01 listIdx pic 9(3).
+           01 listDispAve pic zz.
+
+           COPY RPTHDR.
 
        PROCEDURE DIVISION.
-           display "Enter prelim: "
-           accept prelim
 
-           display "Enter midterm: "
-           accept midterm
+           perform PROMPT-CSV-MODE
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "ID,NAME,PRELIM,MIDTERM,FINALS,AVERAGE,GRADEPOINT"
+                   TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
+
+           OPEN INPUT STUDENT-MASTER-FILE.
+
+           move "Grade Point Lookup Report" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
 
-           display "Enter finals: "
-           accept finals
-     
+           PERFORM UNTIL wsEOF = "Y"
+               READ STUDENT-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       MOVE SM-STUID TO stuId
+                       MOVE SM-SNAME TO sName
+                       MOVE SM-PRELIM TO prelim
+                       MOVE SM-MIDTERM TO midterm
+                       MOVE SM-FINALS TO finals
 
-           compute ave = (prelim + midterm + finals) / 3
-           move ave to dispAve
+                       compute ave = (prelim + midterm + finals) / 3
+                       move ave to dispAve
 
+           display "Student #" stuId " " sName
            display "Average: " dispAve
 
            display "______________"
-           display "Your grade is: " with no advancing
-           if ave >= 97 and ave <=100
-               display "1.0"
-           else if ave >= 94 and ave <=96
-               display "1.25"
-           else if ave >= 91 and ave <= 93
-               display "1.5"
-           else if ave >= 88 and ave <= 90
-               display "1.75"
-           else if ave >= 86 and ave <= 87
-               display "2.0"
-           else if ave >= 82 and ave <= 85
-               display "2.25"
-           else if ave >= 79 and ave <= 81
-               display "2.5"
-           else if ave >= 76 and ave <= 78
-               display "2.75"
-           else if ave = 75
-               display "3.0"
-           else
-               display "5.0"
-           end-if.
-                
-            
 
+           perform varying gsIdx from 1 by 1
+                   until gsIdx > 10
+                       or ave >= GS-LOWER-LIMIT(gsIdx)
+           end-perform
+
+           move GS-POINT(gsIdx) to dispGP
+
+           display "Your grade is: " dispGP
+           display " "
+
+           MOVE "SEL6" TO TL-PROGRAM
+           MOVE stuId TO TL-KEY-ID
+           MOVE sName TO TL-KEY-NAME
+           MOVE prelim TO TL-INPUT1
+           MOVE midterm TO TL-INPUT2
+           MOVE finals TO TL-INPUT3
+           MOVE ave TO TL-RESULT1
+           MOVE GS-POINT(gsIdx) TO TL-RESULT2
+           MOVE "GRADE" TO TL-OUTCOME
+           perform LOG-TRANSACTION
+
+           IF wsCsvMode = "Y"
+               MOVE SPACES TO CSV-OUT-REC
+               STRING stuId "," sName "," prelim "," midterm ","
+                   finals "," dispAve "," dispGP
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF
+
+                       IF ave < 75
+                           ADD 1 TO wsFailCount
+                           MOVE stuId TO flId(wsFailCount)
+                           MOVE sName TO flName(wsFailCount)
+                           MOVE ave TO flAve(wsFailCount)
+                       ELSE IF ave >= wsAtRiskLow
+                               AND ave <= wsAtRiskHigh
+                           ADD 1 TO wsRiskCount
+                           MOVE stuId TO rkId(wsRiskCount)
+                           MOVE sName TO rkName(wsRiskCount)
+                           MOVE ave TO rkAve(wsRiskCount)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-MASTER-FILE.
+
+           perform PRINT-REPORT-FOOTER
+           move "Failing List (below 75)" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+           IF wsFailCount = 0
+               display "No failing students this run."
+           ELSE
+               PERFORM VARYING listIdx FROM 1 BY 1
+                       UNTIL listIdx > wsFailCount
+                   MOVE flAve(listIdx) TO listDispAve
+                   display "Student #" flId(listIdx) " " flName(listIdx)
+                       " - " listDispAve
+               END-PERFORM
+           END-IF.
+
+           perform PRINT-REPORT-FOOTER
+           display " "
+           move "At-Risk List (75 thru 80)" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+           IF wsRiskCount = 0
+               display "No at-risk students this run."
+           ELSE
+               PERFORM VARYING listIdx FROM 1 BY 1
+                       UNTIL listIdx > wsRiskCount
+                   MOVE rkAve(listIdx) TO listDispAve
+                   display "Student #" rkId(listIdx) " " rkName(listIdx)
+                       " - " listDispAve
+               END-PERFORM
+           END-IF.
+
+           perform PRINT-REPORT-FOOTER.
+
+           IF wsCsvMode = "Y"
+               CLOSE CSV-OUT-FILE
+           END-IF.
 
        STOP RUN.
+
+           COPY RPTHDRPR.
+           COPY TXNLOGPR.
+           COPY CSVMODEPR.
