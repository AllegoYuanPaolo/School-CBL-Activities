@@ -5,27 +5,27 @@
 
        data division.
            working-storage section.
-           01 num pic 9.
+           COPY DAYTABLE.
+
+           01 num pic 9(2).
+
+           COPY NUMCHECK.
 
        procedure division.
-       display "enter num: " with no advancing
-       accept num
-
-           if num = 1
-               display "Monday"
-           else if num = 2
-               display "Tuesday"
-           else if num = 3
-               display "Wednesday"
-           else if num = 4
-               display "Thursday"
-           else if num = 5
-               display "Friday"
-           else if num = 6
-               display "Saturday"
-           else if num = 7
-               display "Sunday"
+       move "N" to WS-VALID-OK
+       perform until VALID-NUMERIC-INPUT
+           display "enter num: " with no advancing
+           accept WS-VALID-BUFFER
+           perform VALIDATE-NUMERIC-INPUT
+       end-perform
+       compute num = function numval(WS-VALID-BUFFER)
+
+           if num < 1 or num > 7
+               display "Invalid day number -- enter 1 through 7."
+           else
+               display DY-NAME(num)
            end-if.
-       
-       
+
        stop run.
+
+           COPY NUMCHKPR.
