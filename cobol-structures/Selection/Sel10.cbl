@@ -5,23 +5,58 @@
 
        data division.
        working-storage section.
-       
-           01 letter pic x.
+
+           01 wsWord pic x(40).
+           01 wsWordLen pic 9(2).
+           01 wsIdx pic 9(2).
+           01 wsChar pic x.
+           01 wsUpperChar pic x.
+
+           01 wsVowelCount pic 9(2) value 0.
+           01 wsConsonantCount pic 9(2) value 0.
+           01 wsDigitCount pic 9(2) value 0.
+           01 wsOtherCount pic 9(2) value 0.
+
+           01 dispVowel pic ZZ.
+           01 dispConsonant pic ZZ.
+           01 dispDigit pic ZZ.
+           01 dispOther pic ZZ.
 
        procedure division.
-       
-           display "enter letter: " with no advancing
-           accept letter
-
-
-           if  letter = 'A' or letter = 'E' OR letter = 'O'
-      -      OR letter = 'I' OR letter ='U'
-               Display "Your letter is a vowel"
-           else if letter = 'a' or letter = 'e' OR letter = 
-      -     'o' OR letter = 'i' OR letter = 'u'
-               display "Your letter is a vowel"
-           else 
-               display "Your letter is a consonant"
-           end-if.
+
+           display "enter word: " with no advancing
+           accept wsWord
+
+           move function length(function trim(wsWord)) to wsWordLen
+
+           PERFORM VARYING wsIdx FROM 1 BY 1
+                   UNTIL wsIdx > wsWordLen
+               move wsWord(wsIdx:1) to wsChar
+               move function upper-case(wsChar) to wsUpperChar
+
+               evaluate true
+                   when wsUpperChar = 'A' or wsUpperChar = 'E'
+                           or wsUpperChar = 'I' or wsUpperChar = 'O'
+                           or wsUpperChar = 'U'
+                       add 1 to wsVowelCount
+                   when wsUpperChar >= 'A' and wsUpperChar <= 'Z'
+                       add 1 to wsConsonantCount
+                   when wsChar >= '0' and wsChar <= '9'
+                       add 1 to wsDigitCount
+                   when other
+                       add 1 to wsOtherCount
+               end-evaluate
+           END-PERFORM.
+
+           move wsVowelCount to dispVowel
+           move wsConsonantCount to dispConsonant
+           move wsDigitCount to dispDigit
+           move wsOtherCount to dispOther
+
+           display "________________________"
+           display "Vowels:     " dispVowel
+           display "Consonants: " dispConsonant
+           display "Digits:     " dispDigit
+           display "Other:      " dispOther
 
        stop run.
