@@ -0,0 +1,148 @@
+      *> Nightly batch job sequencing the sales, grading, geometry, and
+      *> reconciliation steps against their input files, so the whole
+      *> night's run is one command instead of kicking off each
+      *> program by hand. Run this from the cobol-structures
+      *> directory, same as MENU, since each step compiles and runs
+      *> its program via CALL "SYSTEM" (these programs all end in
+      *> STOP RUN, which would end this job too if they were CALLed
+      *> the normal COBOL way instead). SEL8 is fed "2" on stdin to
+      *> pick its batch-commission mode instead of the single-salesman
+      *> mode. RECONCILE-STEP runs last so it sees the checkpoints and
+      *> logs the other three steps just finished writing.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTJOB.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 wsCommand PIC X(200).
+
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+
+           move "Nightly Batch Job" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           perform SALES-STEP
+           perform GRADING-STEP
+           perform GEOMETRY-STEP
+           perform RECONCILE-STEP
+
+           move "Nightly Batch Job" to WS-RPT-TITLE
+           perform PRINT-REPORT-FOOTER.
+
+       STOP RUN.
+
+           COPY RPTHDRPR.
+
+       SALES-STEP.
+           move "Sales Step" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_seq7 "
+               delimited by size
+               "sequence/Seq7.cob && echo N | /tmp/cbljob_seq7 ; "
+               delimited by size
+               "rm -f /tmp/cbljob_seq7"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_sel8 "
+               delimited by size
+               "Selection/Sel8.cbl && printf '2\nN\n' | "
+               delimited by size
+               "/tmp/cbljob_sel8 ; "
+               delimited by size
+               "rm -f /tmp/cbljob_sel8"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           perform PRINT-REPORT-FOOTER.
+
+       GRADING-STEP.
+           move "Grading Step" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_seq5 "
+               delimited by size
+               "sequence/Seq5.cob && echo N | /tmp/cbljob_seq5 ; "
+               delimited by size
+               "rm -f /tmp/cbljob_seq5"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_sel1 "
+               delimited by size
+               "Selection/Sel1.cbl && echo N | /tmp/cbljob_sel1 ; "
+               delimited by size
+               "rm -f /tmp/cbljob_sel1"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_sel6 "
+               delimited by size
+               "Selection/Sel6.cbl && echo N | /tmp/cbljob_sel6 ; "
+               delimited by size
+               "rm -f /tmp/cbljob_sel6"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           perform PRINT-REPORT-FOOTER.
+
+       GEOMETRY-STEP.
+           move "Geometry Step" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_shp "
+               delimited by size
+               "batch/Shapejob.cob && /tmp/cbljob_shp ; "
+               delimited by size
+               "rm -f /tmp/cbljob_shp"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           perform PRINT-REPORT-FOOTER.
+
+       RECONCILE-STEP.
+           move "Reconciliation Step" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cbljob_recon "
+               delimited by size
+               "batch/Reconcile.cob && /tmp/cbljob_recon ; "
+               delimited by size
+               "rm -f /tmp/cbljob_recon"
+               delimited by size
+               into wsCommand
+           end-string
+           call "SYSTEM" using wsCommand
+
+           perform PRINT-REPORT-FOOTER.
