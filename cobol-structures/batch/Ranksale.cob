@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKSALE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SALES-FILE ASSIGN TO "DAILY.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SALES-SORT-FILE ASSIGN TO "SRTWK1".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DAILY-SALES-FILE.
+           COPY DAILYSAL.
+
+           SD SALES-SORT-FILE.
+           01 SORT-REC.
+               05 SR-SNAME PIC X(20).
+               05 SR-SNUMBER PIC 9(6).
+               05 SR-TSALE PIC 9(6).
+
+           WORKING-STORAGE SECTION.
+           01 wsRank PIC 9(3) VALUE 0.
+           01 dispRank PIC ZZ9.
+           01 dispTSale PIC $ZZZ,ZZZ.
+
+       PROCEDURE DIVISION.
+
+           SORT SALES-SORT-FILE
+               ON DESCENDING KEY SR-TSALE
+               USING DAILY-SALES-FILE
+               OUTPUT PROCEDURE PRINT-RANKED-REPORT.
+
+           STOP RUN.
+
+       PRINT-RANKED-REPORT.
+           Display "___________________________________________".
+           display "Top Salesman Ranking".
+           Display "___________________________________________".
+
+           PERFORM FOREVER
+               RETURN SALES-SORT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+
+               ADD 1 TO wsRank
+               MOVE wsRank TO dispRank
+               MOVE SR-TSALE TO dispTSale
+
+               display dispRank ". " SR-SNAME " #" SR-SNUMBER
+                   " - " dispTSale
+           END-PERFORM.
