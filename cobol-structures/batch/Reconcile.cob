@@ -0,0 +1,339 @@
+      *> End-of-day reconciliation for the nightly batch run. Reads
+      *> the same input files and audit trails the sales (SEQ7/SEL8),
+      *> grading (SEQ5/SEL1/SEL6), and geometry (SHAPEJOB) steps
+      *> already produce and prints one records-in/processed/rejected
+      *> line per program, so a silently short batch step (one that
+      *> stopped partway without erroring) shows up as a mismatch
+      *> instead of going unnoticed. Run this after NIGHTJOB, from the
+      *> cobol-structures directory, against the same data files.
+      *>
+      *> SEQ7, SEL8, and SHAPEJOB each keep a checkpoint (045) that is
+      *> reset to 0 on a clean finish and left non-zero when a run
+      *> stopped partway, so that checkpoint is the most direct signal
+      *> of a dropped run: 0 means the step drained its whole input
+      *> file, non-zero means only that many records made it through.
+      *> A clean SEQ7/SEL8 checkpoint is cross-checked against that
+      *> program's TRANSACTION-LOG-FILE (043) tally as a second source
+      *> before declaring the step fully processed. The grading
+      *> programs have no checkpoint (045 only covers the file-driven
+      *> sales and shape runs), so their figures come straight from
+      *> the shared log: records in from STUDENT.DAT, processed from
+      *> each program's TRANSACTION-LOG-FILE tally.
+      *>
+      *> TRANSACTION-LOG-FILE is append-only forever, so a straight
+      *> recount of the whole file would double-count every night
+      *> after the first. RECONMARK.DAT remembers how many lines were
+      *> already on the log as of the last reconciliation; each run
+      *> only tallies the lines appended since that mark, then moves
+      *> the mark forward to the log's current size.
+      *>
+      *> A missing SHPJOBCK.DAT (SHAPEJOB never ran) is distinguished
+      *> from a present one reading CK-COUNT = 0 (SHAPEJOB ran and
+      *> finished cleanly) via wsShpFound, set from the checkpoint
+      *> file's open status.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT SHAPES-IN-FILE ASSIGN TO "SHAPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT SEQ7-CKPT-FILE ASSIGN TO "SEQ7CKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT SEL8-CKPT-FILE ASSIGN TO "SEL8CKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT SHAPEJOB-CKPT-FILE ASSIGN TO "SHPJOBCK.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+           SELECT RECON-MARK-FILE ASSIGN TO "RECONMARK.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsInStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD SALES-TRANS-FILE.
+           COPY SALESTRN.
+
+           FD STUDENT-MASTER-FILE.
+           COPY STUDMAST.
+
+           FD SHAPES-IN-FILE.
+           COPY SHAPESIN.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD SEQ7-CKPT-FILE.
+           01 SEQ7-CKPT-REC.
+               05 S7CK-PROGRAM PIC X(8).
+               05 S7CK-COUNT PIC 9(6).
+               05 S7CK-ACCUM PIC 9(8).
+
+           FD SEL8-CKPT-FILE.
+           01 SEL8-CKPT-REC.
+               05 S8CK-PROGRAM PIC X(8).
+               05 S8CK-COUNT PIC 9(6).
+               05 S8CK-ACCUM PIC 9(8).
+
+           FD SHAPEJOB-CKPT-FILE.
+           01 SHPJOB-CKPT-REC.
+               05 SJCK-PROGRAM PIC X(8).
+               05 SJCK-COUNT PIC 9(6).
+               05 SJCK-ACCUM PIC 9(8).
+
+           FD RECON-MARK-FILE.
+           01 RECON-MARK-REC.
+               05 RM-LINE-COUNT PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 wsInStatus PIC X(2).
+           01 wsEOF PIC X VALUE "N".
+           01 wsShpFound PIC X VALUE "N".
+
+           01 wsMarkCount PIC 9(8) VALUE 0.
+           01 wsTxnLineNum PIC 9(8) VALUE 0.
+
+           01 salesInCount PIC 9(6) VALUE 0.
+           01 studentInCount PIC 9(6) VALUE 0.
+           01 shapesInCount PIC 9(6) VALUE 0.
+
+           01 seq7CkCount PIC 9(6) VALUE 0.
+           01 sel8CkCount PIC 9(6) VALUE 0.
+           01 shapejobCkCount PIC 9(6) VALUE 0.
+
+           01 seq7TxnCount PIC 9(6) VALUE 0.
+           01 sel8TxnCount PIC 9(6) VALUE 0.
+           01 seq5TxnCount PIC 9(6) VALUE 0.
+           01 sel1TxnCount PIC 9(6) VALUE 0.
+           01 sel6TxnCount PIC 9(6) VALUE 0.
+
+           01 wsPgmName PIC X(8).
+           01 wsInCount PIC 9(6).
+           01 wsProcessed PIC 9(6).
+           01 wsRejected PIC S9(6).
+           01 wsStatus PIC X(11).
+
+           01 dispIn PIC ZZZ,ZZ9.
+           01 dispProcessed PIC ZZZ,ZZ9.
+           01 dispRejected PIC -ZZ,ZZ9.
+
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+
+           perform COUNT-INPUT-FILES
+           perform READ-CHECKPOINTS
+           perform READ-RECON-MARK
+           perform TALLY-TRANSACTION-LOG
+
+           move "End-of-Day Reconciliation" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+           display "PROGRAM   RECORDS IN  PROCESSED   REJECTED"
+               "  STATUS"
+
+           display "-- Sales Step (SALES.DAT) --"
+
+           move "SEQ7" to wsPgmName
+           move salesInCount to wsInCount
+           move seq7CkCount to wsProcessed
+           if seq7CkCount = 0
+               move seq7TxnCount to wsProcessed
+           end-if
+           perform PRINT-RECONCILE-LINE
+
+           move "SEL8" to wsPgmName
+           move salesInCount to wsInCount
+           move sel8CkCount to wsProcessed
+           if sel8CkCount = 0
+               move sel8TxnCount to wsProcessed
+           end-if
+           perform PRINT-RECONCILE-LINE
+
+           display "-- Grading Step (STUDENT.DAT) --"
+
+           move "SEQ5" to wsPgmName
+           move studentInCount to wsInCount
+           move seq5TxnCount to wsProcessed
+           perform PRINT-RECONCILE-LINE
+
+           move "SEL1" to wsPgmName
+           move studentInCount to wsInCount
+           move sel1TxnCount to wsProcessed
+           perform PRINT-RECONCILE-LINE
+
+           move "SEL6" to wsPgmName
+           move studentInCount to wsInCount
+           move sel6TxnCount to wsProcessed
+           perform PRINT-RECONCILE-LINE
+
+           display "-- Geometry Step (SHAPES.DAT) --"
+
+           move "SHAPEJOB" to wsPgmName
+           move shapesInCount to wsInCount
+           if wsShpFound = "Y"
+               move shapesInCount to wsProcessed
+               if shapejobCkCount not = 0
+                   move shapejobCkCount to wsProcessed
+               end-if
+           else
+               move 0 to wsProcessed
+           end-if
+           perform PRINT-RECONCILE-LINE
+
+           perform PRINT-REPORT-FOOTER
+           perform WRITE-RECON-MARK.
+
+       STOP RUN.
+
+           COPY RPTHDRPR.
+
+       COUNT-INPUT-FILES.
+           OPEN INPUT SALES-TRANS-FILE
+           IF wsInStatus = "00"
+               PERFORM UNTIL wsEOF = "Y"
+                   READ SALES-TRANS-FILE
+                       AT END
+                           MOVE "Y" TO wsEOF
+                       NOT AT END
+                           ADD 1 TO salesInCount
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-TRANS-FILE
+           END-IF
+
+           MOVE "N" TO wsEOF
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF wsInStatus = "00"
+               PERFORM UNTIL wsEOF = "Y"
+                   READ STUDENT-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO wsEOF
+                       NOT AT END
+                           ADD 1 TO studentInCount
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-MASTER-FILE
+           END-IF
+
+           MOVE "N" TO wsEOF
+           OPEN INPUT SHAPES-IN-FILE
+           IF wsInStatus = "00"
+               PERFORM UNTIL wsEOF = "Y"
+                   READ SHAPES-IN-FILE
+                       AT END
+                           MOVE "Y" TO wsEOF
+                       NOT AT END
+                           ADD 1 TO shapesInCount
+                   END-READ
+               END-PERFORM
+               CLOSE SHAPES-IN-FILE
+           END-IF.
+
+       READ-CHECKPOINTS.
+           OPEN INPUT SEQ7-CKPT-FILE
+           IF wsInStatus = "00"
+               READ SEQ7-CKPT-FILE
+                   NOT AT END
+                       MOVE S7CK-COUNT TO seq7CkCount
+               END-READ
+               CLOSE SEQ7-CKPT-FILE
+           END-IF
+
+           OPEN INPUT SEL8-CKPT-FILE
+           IF wsInStatus = "00"
+               READ SEL8-CKPT-FILE
+                   NOT AT END
+                       MOVE S8CK-COUNT TO sel8CkCount
+               END-READ
+               CLOSE SEL8-CKPT-FILE
+           END-IF
+
+           OPEN INPUT SHAPEJOB-CKPT-FILE
+           IF wsInStatus = "00"
+               MOVE "Y" TO wsShpFound
+               READ SHAPEJOB-CKPT-FILE
+                   NOT AT END
+                       MOVE SJCK-COUNT TO shapejobCkCount
+               END-READ
+               CLOSE SHAPEJOB-CKPT-FILE
+           END-IF.
+
+       READ-RECON-MARK.
+           OPEN INPUT RECON-MARK-FILE
+           IF wsInStatus = "00"
+               READ RECON-MARK-FILE
+                   NOT AT END
+                       MOVE RM-LINE-COUNT TO wsMarkCount
+               END-READ
+               CLOSE RECON-MARK-FILE
+           END-IF.
+
+       TALLY-TRANSACTION-LOG.
+           MOVE "N" TO wsEOF
+           OPEN INPUT TRANSACTION-LOG-FILE
+           IF wsInStatus = "00"
+               PERFORM UNTIL wsEOF = "Y"
+                   READ TRANSACTION-LOG-FILE
+                       AT END
+                           MOVE "Y" TO wsEOF
+                       NOT AT END
+                           ADD 1 TO wsTxnLineNum
+                           IF wsTxnLineNum > wsMarkCount
+                               EVALUATE TL-PROGRAM
+                                   WHEN "SEQ7"
+                                       ADD 1 TO seq7TxnCount
+                                   WHEN "SEL8"
+                                       ADD 1 TO sel8TxnCount
+                                   WHEN "SEQ5"
+                                       IF TL-OUTCOME = "AVERAGE"
+                                           ADD 1 TO seq5TxnCount
+                                       END-IF
+                                   WHEN "SEL1"
+                                       ADD 1 TO sel1TxnCount
+                                   WHEN "SEL6"
+                                       ADD 1 TO sel6TxnCount
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG-FILE
+           END-IF.
+
+       WRITE-RECON-MARK.
+           OPEN OUTPUT RECON-MARK-FILE
+           MOVE wsTxnLineNum TO RM-LINE-COUNT
+           WRITE RECON-MARK-REC
+           CLOSE RECON-MARK-FILE.
+
+       PRINT-RECONCILE-LINE.
+           COMPUTE wsRejected = wsInCount - wsProcessed
+           MOVE wsInCount TO dispIn
+           MOVE wsProcessed TO dispProcessed
+           MOVE wsRejected TO dispRejected
+           IF wsRejected = 0
+               MOVE "OK" TO wsStatus
+           ELSE
+               MOVE "CHECK" TO wsStatus
+           END-IF
+           display wsPgmName " " dispIn "  " dispProcessed "  "
+               dispRejected "  " wsStatus.
