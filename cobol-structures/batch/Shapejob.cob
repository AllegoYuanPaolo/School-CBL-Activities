@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHAPEJOB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-IN-FILE ASSIGN TO "SHAPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SHPJOBCK.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsCkStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD SHAPES-IN-FILE.
+           COPY SHAPESIN.
+
+           FD CHECKPOINT-FILE.
+           COPY CHECKPOINT.
+
+           WORKING-STORAGE SECTION.
+           01 wsEOF PIC X VALUE "N".
+           01 wsRecNum PIC 9(6) VALUE 0.
+
+           COPY CHKPT.
+
+           01 diameter PIC 9(3).
+           01 radius PIC 9(5)V99.
+           01 compArea PIC 9(5)V99.
+           01 compCirc PIC 9(5)V99.
+
+           01 len PIC 9(3).
+           01 wid PIC 9(3).
+           01 rectArea PIC 9(6).
+           01 rectPeri PIC 9(3).
+
+           01 base PIC 9(3).
+           01 hei PIC 9(3).
+           01 base2 PIC 9(5).
+           01 hei2 PIC 9(5).
+           01 triHyp PIC 9(3)V99.
+           01 triArea PIC 9(3)V99.
+           01 triPeri PIC 9(3)V99.
+
+           01 dispArea PIC ZZZZZZ.ZZ.
+           01 dispPeri PIC ZZZZZ.ZZ.
+
+       PROCEDURE DIVISION.
+
+           move "SHAPEJOB" to wsCkProgram
+           perform READ-CHECKPOINT
+
+           OPEN INPUT SHAPES-IN-FILE.
+
+           display "_________________________________________".
+           display "Combined Shape Report".
+           display "_________________________________________".
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ SHAPES-IN-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       ADD 1 TO wsRecNum
+                       IF wsRecNum > wsCkCount
+                       EVALUATE TRUE
+                           WHEN SI-CIRCLE
+                               PERFORM REPORT-CIRCLE
+                           WHEN SI-RECTANGLE
+                               PERFORM REPORT-RECTANGLE
+                           WHEN SI-TRIANGLE
+                               PERFORM REPORT-TRIANGLE
+                           WHEN OTHER
+                               display "Unknown shape type: " SI-TYPE
+                       END-EVALUATE
+
+                       MOVE wsRecNum TO wsCkCount
+                       perform WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SHAPES-IN-FILE.
+
+           MOVE 0 TO wsCkCount.
+           perform WRITE-CHECKPOINT.
+       STOP RUN.
+
+           COPY CHKPTPR.
+
+       REPORT-CIRCLE.
+           move SI-DIM1 to diameter
+           compute radius = diameter / 2
+           compute compArea = FUNCTION PI * (radius * radius)
+           compute compCirc = FUNCTION PI * diameter
+
+           move compArea to dispArea
+           move compCirc to dispPeri
+
+           display "Circle  - Diameter: " diameter
+           display "Area: " dispArea " | Circumference: " dispPeri
+           display "-----------------------------------------".
+
+       REPORT-RECTANGLE.
+           move SI-DIM1 to len
+           move SI-DIM2 to wid
+           compute rectArea = len * wid
+           compute rectPeri = 2 * (len + wid)
+
+           move rectArea to dispArea
+           move rectPeri to dispPeri
+
+           display "Rectangle - Length: " len " Width: " wid
+           display "Area: " dispArea " | Perimeter: " dispPeri
+           display "-----------------------------------------".
+
+       REPORT-TRIANGLE.
+           move SI-DIM1 to base
+           move SI-DIM2 to hei
+           compute base2 = base * base
+           compute hei2 = hei * hei
+           compute triHyp = FUNCTION SQRT(base2 + hei2)
+           compute triArea = (1 / 2) * base * hei
+           compute triPeri = base + hei + triHyp
+
+           move triArea to dispArea
+           move triPeri to dispPeri
+
+           display "Triangle - Base: " base " Height: " hei
+           display "Area: " dispArea " | Perimeter: " dispPeri
+           display "-----------------------------------------".
