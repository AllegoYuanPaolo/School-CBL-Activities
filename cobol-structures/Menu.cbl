@@ -0,0 +1,132 @@
+      *> Menu-driven front end for the whole SEQ/SEL/ITR program suite.
+      *> Run this from the cobol-structures directory so the relative
+      *> source paths built below resolve. Each selection is compiled
+      *> on the fly with cobc and run as its own process via
+      *> CALL "SYSTEM", since these programs all end in STOP RUN, which
+      *> would end the whole run unit (this menu included) if they
+      *> were CALLed the normal COBOL way instead.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+           01 MENU-LABEL-VALUES.
+               05 FILLER PIC X(28) VALUE "SEQ2  - Swap two numbers   ".
+               05 FILLER PIC X(28) VALUE "SEQ3  - Celsius/Fahrenheit ".
+               05 FILLER PIC X(28) VALUE "SEQ4  - Sum/diff/prod/quot ".
+               05 FILLER PIC X(28) VALUE "SEQ5  - Student grade avg  ".
+               05 FILLER PIC X(28) VALUE "SEQ6  - Square/cube table  ".
+               05 FILLER PIC X(28) VALUE "SEQ7  - Salesman sales rpt ".
+               05 FILLER PIC X(28) VALUE "SEQ8  - Circle area/circum ".
+               05 FILLER PIC X(28) VALUE "SEQ9  - Rectangle peri/area".
+               05 FILLER PIC X(28) VALUE "SEQ10 - Triangle area/peri ".
+               05 FILLER PIC X(28) VALUE "SEL1  - Class grade roll   ".
+               05 FILLER PIC X(28) VALUE "SEL2  - Sign classify      ".
+               05 FILLER PIC X(28) VALUE "SEL3  - Even/odd divisor   ".
+               05 FILLER PIC X(28) VALUE "SEL4  - Compare two numbers".
+               05 FILLER PIC X(28) VALUE "SEL5  - Min/median/max     ".
+               05 FILLER PIC X(28) VALUE "SEL6  - Grade point lookup ".
+               05 FILLER PIC X(28) VALUE "SEL7  - Weather bands      ".
+               05 FILLER PIC X(28) VALUE "SEL8  - Sales commission   ".
+               05 FILLER PIC X(28) VALUE "SEL9  - Day-of-week lookup ".
+               05 FILLER PIC X(28) VALUE "SEL10 - Vowel/cons/dig/othr".
+               05 FILLER PIC X(28) VALUE "ITR1  - Repeat text N times".
+               05 FILLER PIC X(28) VALUE "ITR2  - Counting loop      ".
+               05 FILLER PIC X(28) VALUE "ITR3  - Even numbers to N  ".
+               05 FILLER PIC X(28) VALUE "ITR4  - Even numbers/range ".
+               05 FILLER PIC X(28) VALUE "ITR5  - Sum of a range     ".
+               05 FILLER PIC X(28) VALUE "ITR6  - Factorial          ".
+               05 FILLER PIC X(28) VALUE "ITR7  - Summation 0..N     ".
+               05 FILLER PIC X(28) VALUE "ITR8  - Fibonacci sequence ".
+               05 FILLER PIC X(28) VALUE "ITR9  - Prime number check ".
+               05 FILLER PIC X(28) VALUE "ITR10 - Decimal/binary conv".
+
+           01 MENU-LABEL-TABLE REDEFINES MENU-LABEL-VALUES.
+               05 MN-LABEL OCCURS 29 TIMES PIC X(28).
+
+           01 wsChoice pic 99.
+           01 wsIdx pic 9(2).
+           01 wsAgain pic X value "Y".
+
+           01 wsProgNum pic 99.
+           01 wsProgNumDisp pic Z9.
+
+           01 wsFolder pic X(12).
+           01 wsPrefix pic X(5).
+           01 wsExt pic X(4).
+
+           01 wsSourcePath pic X(28).
+           01 wsCommand pic X(200).
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL wsAgain NOT = "Y"
+               display " "
+               display "============================================"
+               display "  SEQ / SEL / ITR Program Suite"
+               display "============================================"
+               PERFORM VARYING wsIdx FROM 1 BY 1 UNTIL wsIdx > 29
+                   display wsIdx ". " MN-LABEL(wsIdx)
+               END-PERFORM
+               display "00. Exit"
+               display "Select a program: " with no advancing
+               accept wsChoice
+
+               if wsChoice = 0
+                   move "N" to wsAgain
+               else
+                   if wsChoice < 1 or wsChoice > 29
+                       display "Invalid selection."
+                   else
+                       perform RUN-SELECTED-PROGRAM
+                   end-if
+               end-if
+           END-PERFORM.
+
+       STOP RUN.
+
+       RUN-SELECTED-PROGRAM.
+           evaluate true
+               when wsChoice <= 9
+                   move "sequence"    to wsFolder
+                   move "Seq"         to wsPrefix
+                   move ".cob"        to wsExt
+                   compute wsProgNum = wsChoice + 1
+               when wsChoice <= 19
+                   move "Selection"   to wsFolder
+                   move "Sel"         to wsPrefix
+                   move ".cbl"        to wsExt
+                   compute wsProgNum = wsChoice - 9
+               when other
+                   move "Iteration"   to wsFolder
+                   move "Itr"         to wsPrefix
+                   move ".cbl"        to wsExt
+                   compute wsProgNum = wsChoice - 19
+           end-evaluate
+
+           move wsProgNum to wsProgNumDisp
+
+           move spaces to wsSourcePath
+           string
+               function trim(wsFolder) delimited by size
+               "/" delimited by size
+               function trim(wsPrefix) delimited by size
+               function trim(wsProgNumDisp) delimited by size
+               function trim(wsExt) delimited by size
+               into wsSourcePath
+           end-string
+
+           move spaces to wsCommand
+           string
+               "cobc -x -std=ibm -I copybooks -o /tmp/cblmenu_run "
+               delimited by size
+               function trim(wsSourcePath) delimited by size
+               " && /tmp/cblmenu_run ; rm -f /tmp/cblmenu_run"
+               delimited by size
+               into wsCommand
+           end-string
+
+           call "SYSTEM" using wsCommand.
