@@ -2,44 +2,73 @@
        program-id. Itr8.
 
        environment division.
-       
+
        data division.
            working-storage section.
            01 num pic 9(3).
 
-           01 a pic 9(3) value 0.
-           01 b pic 9(3) value 1.
+           01 a pic 9(9) value 0.
+           01 b pic 9(9) value 1.
 
            01 i pic 9(3) value 2.
-           
-           01 nT pic 9(3).
-           
-           01 dispTerm PIC ZZ9.
+
+           01 nT pic 9(9).
+
+           01 wsMaxSafeNum pic 9(3) value 45.
+
+           01 wsFibTable.
+               05 wsFibTerm OCCURS 50 TIMES PIC 9(9).
+           01 fibIdx pic 9(3).
+
+           01 dispTerm PIC Z(8)9.
+
+           COPY NUMCHECK.
        procedure division.
-           display "Enter number: " with no advancing
-           accept num
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter number: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
 
                if num <= 0
                    display "Cannot proceed"
-                   exit program 
+                   stop run
+               end-if.
+
+               if num > 50
+                   display "Num too large -- only 50 terms supported"
+                   stop run
                end-if.
 
-               display a
-               display b
-
-               if num = 2
-                   display "2"
-                   exit program
-               end-if.    
-           
-           perform until i = num
-               compute nT = a + b
-               move b to a
-               move nT to b
-               display nT
-
-               add 1 to i
+               if num > wsMaxSafeNum
+                   display "Num too large -- term would overflow the"
+                       " result field (max " wsMaxSafeNum ")"
+                   stop run
+               end-if.
+
+               move a to wsFibTerm(1)
+
+               if num >= 2
+                   move b to wsFibTerm(2)
+
+                   perform until i = num
+                       compute nT = a + b
+                       move b to a
+                       move nT to b
+
+                       add 1 to i
+                       move nT to wsFibTerm(i)
+                   end-perform
+               end-if.
+
+           display "Fibonacci sequence, terms 1 through " num
+           perform varying fibIdx from 1 by 1 until fibIdx > num
+               move wsFibTerm(fibIdx) to dispTerm
+               display "Term " fibIdx ": " dispTerm
            end-perform.
 
        stop run.
-           
\ No newline at end of file
+
+           COPY NUMCHKPR.
