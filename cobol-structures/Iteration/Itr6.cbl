@@ -2,34 +2,50 @@
        program-id. Itr6.
 
        environment division.
-       
+
        data division.
            working-storage section.
-           
+
            01 i pic 9(3) value 1.
 
-           01 fct pic 9(5) value 1.
+           01 fct pic 9(18) value 1.
 
            01 num pic 9(3).
 
-           01 dispFCT pic ZZ,ZZZ. 
+           01 wsMaxSafeNum pic 9(3) value 19.
 
-       procedure division.
-           display "Enter num: " with no advancing
-           accept num
+           01 dispFCT pic ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.
 
-               if num < 0 
+           COPY NUMCHECK.
+
+       procedure division.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter num: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
+
+               if num < 0
                    display "Cannot factorial negatives"
-                   exit program
-               end-if.
-        
+                   move 16 to return-code
+               else
+               if num > wsMaxSafeNum
+                   display "Num too large -- factorial would overflow"
+                       " the result field (max " wsMaxSafeNum ")"
+                   move 16 to return-code
+               else
+
                perform until i > num
                    compute fct = fct * i
                    add 1 to i
-               end-perform.
+               end-perform
                    move fct to dispFCT
                    display "factorial: " dispFCT
-
+               end-if
+               end-if.
 
        stop run.
-       
\ No newline at end of file
+
+           COPY NUMCHKPR.
