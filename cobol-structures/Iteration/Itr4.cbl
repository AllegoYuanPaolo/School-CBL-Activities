@@ -2,32 +2,60 @@
        program-id. Itr4.
 
        environment division.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVEN-OUT-FILE ASSIGN TO "EVENOUT4.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
 
        data division.
+           FILE SECTION.
+           FD EVEN-OUT-FILE.
+           COPY EVENOUT.
+
            working-storage section.
            01 startNum pic 99.
            01 endNum pic 99.
            01 dispCount pic Z9.
+
+           COPY NUMCHECK.
        procedure division.
-       
-           display "Enter Start: " with no advancing
-           accept startNum
 
-           display "Enter End: " with no advancing
-           accept endNum
-                   
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter Start: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute startNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter End: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute endNum = function numval(WS-VALID-BUFFER)
+
                    if startNum > endNum
                        display "Start number cannot be greater than end"
-                       exit program
-                   end-if
+                       move 16 to return-code
+                   else
+           OPEN OUTPUT EVEN-OUT-FILE
 
            perform until startNum >= endNum
-                   
+
                    if function mod(startNum, 2) = 0
                        move startNum to dispCount
                        display dispCount
+                       move startNum to EO-NUM
+                       write EVEN-OUT-REC
                    end-if
                add 1 to startNum
            end-perform
 
-       stop run.
\ No newline at end of file
+           CLOSE EVEN-OUT-FILE
+                   end-if
+
+       stop run.
+
+           COPY NUMCHKPR.
