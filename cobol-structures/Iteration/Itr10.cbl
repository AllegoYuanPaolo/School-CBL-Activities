@@ -3,45 +3,102 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           01 wsMode pic 9.
+
            01 deci pic 9(3).
            01 bi pic x(32) value spaces.
            01 i pic 9(16).
            01 remain pic 9(1).
            01 dispBi pic X(32).
 
-           01 revCtr pic 9(3).
+           01 revCtr pic 9(3) value 1.
 
-           01 revBi pic x(32).
+           01 revBi pic x(32) value spaces.
 
            01 pos pic 9(32) value 1.
+
+           01 binInput pic x(32).
+           01 binLen pic 9(2).
+           01 binIdx pic 9(2).
+           01 binChar pic x.
+           01 decValue pic 9(9) value 0.
+           01 dispDecValue pic Z(8)9.
+
+           COPY NUMCHECK.
        procedure division.
-       
-     
-           display "Decimal: " with no advancing
-           accept deci
+
+           display "1. Convert decimal to binary".
+           display "2. Convert binary to decimal".
+           display "Select mode: " with no advancing.
+           accept wsMode.
+
+           evaluate wsMode
+               when 1
+                   perform DECIMAL-TO-BINARY
+               when 2
+                   perform BINARY-TO-DECIMAL
+               when other
+                   display "Invalid selection."
+           end-evaluate.
+
+       stop run.
+
+       DECIMAL-TO-BINARY.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Decimal: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute deci = function numval(WS-VALID-BUFFER)
            display " "
 
-               
-                    
                if deci = 0
                    display "Binary: 0"
-                    exit program        
-               else 
+               else
                    perform until deci = 0
-                     divide deci by 2 giving deci remainder remain 
+                     divide deci by 2 giving deci remainder remain
                        move remain to bi(pos:1) *> bi = bi + rem
-                       
+
                        add 1 to pos giving pos
                    end-perform
+
+                   if pos - 1 > length of bi
+                       display "Decimal value too large for the "
+                           "binary output field"
+                   else
+                       move 1 to revCtr
+                       perform until pos = 0
+                           move bi(pos:1) to revBi(revCtr:1)
+                           subtract 1 from pos
+                           add 1 to revCtr
+                       end-perform
+
+                       display "Binary: " revBi
+                   end-if
                 end-if.
-                   
-                  
 
-                   perform until pos = 0
-                       move bi(pos:1) to revBi(revCtr:1)
-                       subtract 1 from pos
-                       add 1 to revCtr
-                   end-perform
+       BINARY-TO-DECIMAL.
+           display "Binary: " with no advancing
+           accept binInput
 
-                   display "Binary: " revBi
-       stop run.
+           move function length(function trim(binInput)) to binLen
+           move 0 to decValue
+
+           perform varying binIdx from 1 by 1 until binIdx > binLen
+               move binInput(binIdx:1) to binChar
+               if binChar = "1"
+                   compute decValue = decValue * 2 + 1
+               else
+                   if binChar = "0"
+                       compute decValue = decValue * 2
+                   else
+                       display "Invalid binary digit: " binChar
+                   end-if
+               end-if
+           end-perform.
+
+           move decValue to dispDecValue
+           display "Decimal: " dispDecValue.
+
+           COPY NUMCHKPR.
