@@ -9,21 +9,32 @@
            01 endNum pic 99.
            01 sumTotal pic 99 value 0.
            01 dispSum pic Z9.
+
+           COPY NUMCHECK.
        procedure division.
-       
-           display "Enter Start: " with no advancing
-           accept startNum
 
-           display "Enter End: " with no advancing
-           accept endNum
-                   
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter Start: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute startNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter End: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute endNum = function numval(WS-VALID-BUFFER)
+
                    if startNum > endNum
                        display "Start number cannot be greater than end"
-                       exit program
-                   end-if
-
+                       move 16 to return-code
+                   else
            perform until startNum >= endNum
-                   
+
                    if function mod(startNum, 1) = 0
                        move startNum to dispSum
                        add startNum to sumTotal
@@ -32,5 +43,7 @@
            end-perform
                move sumTotal to dispSum
                    display "Sum: " dispSum
+                   end-if
        stop run.
-       
\ No newline at end of file
+
+           COPY NUMCHKPR.
