@@ -5,38 +5,101 @@
 
        data division.
            working-storage section.
-           
+
+           01 wsMode pic 9.
+
            01 num pic 9(3).
+           01 startNum pic 9(3).
+           01 endNum pic 9(3).
 
-           01 i pic 9(3) value 3.
+           01 i pic 9(3).
+           01 wsIsPrime pic X value "Y".
+
+           COPY NUMCHECK.
 
        procedure division.
-           display "Enter number: " with no advancing
-           accept num
+           display "1. Check if one number is prime".
+           display "2. List primes in a range".
+           display "Select mode: " with no advancing.
+           accept wsMode.
 
-               if num <= 1
-                   display "Not a prime"
-                   exit program
-               end-if.
+           evaluate wsMode
+               when 1
+                   perform SINGLE-CHECK
+               when 2
+                   perform RANGE-CHECK
+               when other
+                   display "Invalid selection."
+                   move 16 to return-code
+           end-evaluate.
 
-               if num = 2
-                   display "Prime number"    
-                   exit program
-               end-if.
-               
-               if function mod(num, 2) = 0
-                   display "Not a prime"
-                   exit program
-                end-if.
-               
-               
-                if function mod(num, i) = 0
-                   display "Not a prime"
-                   exit program
-                else
-                   perform until function mod(num, i) = 0
-                          add 2 to i
-                   end-perform
-                      display "Prime number"
-                end-if.
        stop run.
+
+       SINGLE-CHECK.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter number: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
+
+           perform CHECK-PRIME
+
+           if wsIsPrime = "Y"
+               display "Prime number"
+           else
+               display "Not a prime"
+           end-if.
+
+       RANGE-CHECK.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter start: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute startNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter end: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute endNum = function numval(WS-VALID-BUFFER)
+
+           display "Primes from " startNum " to " endNum ":"
+
+           perform varying num from startNum by 1
+                   until num > endNum
+               perform CHECK-PRIME
+               if wsIsPrime = "Y"
+                   display num
+               end-if
+           end-perform.
+
+       CHECK-PRIME.
+           move "Y" to wsIsPrime
+
+           if num <= 1
+               move "N" to wsIsPrime
+           else
+               if num = 2
+                   move "Y" to wsIsPrime
+               else
+                   if function mod(num, 2) = 0
+                       move "N" to wsIsPrime
+                   else
+                       move 3 to i
+                       perform until i * i > num
+                           if function mod(num, i) = 0
+                               move "N" to wsIsPrime
+                           end-if
+                           add 2 to i
+                       end-perform
+                   end-if
+               end-if
+           end-if.
+
+           COPY NUMCHKPR.
