@@ -2,15 +2,60 @@
        program-id. Itr2.
 
        environment division.
-       
+
        data division.
            working-storage section.
-           01 counter pic 9 value 1.
+           01 startNum pic S9(5).
+           01 endNum pic S9(5).
+           01 stepNum pic S9(5).
+
+           01 counter pic S9(5).
+
+           01 dispCounter pic -(5)9.
+
+           COPY NUMCHECK.
        procedure division.
-           perform until counter > 5
-               display counter
-               add 1 to counter
-           end-perform.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter start: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute startNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter end: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute endNum = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter step: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute stepNum = function numval(WS-VALID-BUFFER)
+
+           if stepNum = 0
+               move 1 to stepNum
+           end-if.
+
+           if stepNum > 0
+               perform varying counter from startNum by stepNum
+                       until counter > endNum
+                   move counter to dispCounter
+                   display dispCounter
+               end-perform
+           else
+               perform varying counter from startNum by stepNum
+                       until counter < endNum
+                   move counter to dispCounter
+                   display dispCounter
+               end-perform
+           end-if.
        stop run.
 
-       
\ No newline at end of file
+           COPY NUMCHKPR.
