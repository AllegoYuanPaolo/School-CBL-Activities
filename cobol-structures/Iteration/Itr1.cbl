@@ -5,15 +5,30 @@
 
        data division.
            working-storage section.
-           01 counter pic 9 value 1.
+           01 wsText pic x(40).
+           01 repeatCount pic 9(3).
+           01 counter pic 9(3) value 1.
+
+           COPY NUMCHECK.
 
        procedure division.
-       
-           perform until counter > 5
-               display "Yuan Allego"
+
+           display "Enter text: " with no advancing
+           accept wsText
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter repeat count: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute repeatCount = function numval(WS-VALID-BUFFER)
+
+           perform until counter > repeatCount
+               display function trim(wsText)
                add 1 to counter
            end-perform.
-       
+
        stop run.
 
-       
\ No newline at end of file
+           COPY NUMCHKPR.
