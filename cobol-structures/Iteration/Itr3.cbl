@@ -2,24 +2,46 @@
        program-id. Itr3.
 
        environment division.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVEN-OUT-FILE ASSIGN TO "EVENOUT3.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        data division.
+           FILE SECTION.
+           FD EVEN-OUT-FILE.
+           COPY EVENOUT.
+
            working-storage section.
            01 n pic 99.
            01 counter pic 99 value 1.
            01 dispCounter pic Z9.
+
+           COPY NUMCHECK.
        procedure division.
-       
-           display "Enter end: " with no advancing
-           accept n
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter end: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute n = function numval(WS-VALID-BUFFER)
+
+           OPEN OUTPUT EVEN-OUT-FILE
 
            perform until counter >= n
                    if function mod(counter, 2) = 0
                        move counter to dispCounter
                        display dispCounter
+                       move counter to EO-NUM
+                       write EVEN-OUT-REC
                    end-if
                add 1 to counter
            end-perform
 
+           CLOSE EVEN-OUT-FILE
+
        stop run.
-       
\ No newline at end of file
+
+           COPY NUMCHKPR.
