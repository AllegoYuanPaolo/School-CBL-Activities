@@ -0,0 +1,156 @@
+      *> Loan amortization schedule generator, built on SEQ3's COMP-3
+      *> decimal pattern for the money and rate fields. Takes a
+      *> principal, an annual interest rate (percent) and a term in
+      *> months, then loops one month at a time printing the payment
+      *> split into interest/principal and the balance left after it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITR11.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+           01 principal pic 9(9)v99 comp-3.
+           01 annualRate pic 9(3)v99 comp-3.
+           01 termMonths pic 9(3).
+
+           01 wsMaxSafeRate pic 9(3)v99 value 30.00.
+           01 wsMaxSafeTerm pic 9(3) value 480.
+
+           01 monthlyRate pic 9(3)v9(6) comp-3.
+           01 growthFactor pic 9(9)v9(6) comp-3.
+           01 paymentNumer pic 9(9)v9(6) comp-3.
+           01 paymentDenom pic 9(9)v9(6) comp-3.
+           01 payment pic 9(9)v99 comp-3.
+           01 balance pic 9(9)v99 comp-3.
+
+           01 wsMaxNumerInt pic 9(9) value 999999999.
+           01 wsMaxSafePrincipal pic 9(9)v99 comp-3.
+
+           01 monthNum pic 9(3).
+           01 interestAmt pic 9(9)v99 comp-3.
+           01 principalAmt pic 9(9)v99 comp-3.
+
+           01 dispPrincipal pic $ZZZ,ZZZ,ZZZ.99.
+           01 dispRate pic ZZ.99.
+           01 dispTerm pic ZZZ.
+           01 dispPayment pic $ZZZ,ZZZ,ZZZ.99.
+           01 dispMonth pic ZZZ.
+           01 dispInterest pic $ZZZ,ZZZ,ZZZ.99.
+           01 dispPrincipalAmt pic $ZZZ,ZZZ,ZZZ.99.
+           01 dispBalance pic $ZZZ,ZZZ,ZZZ.99.
+
+           COPY NUMCHECK.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter loan principal: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute principal = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter annual interest rate (percent): "
+                   with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute annualRate = function numval(WS-VALID-BUFFER)
+
+           if annualRate > wsMaxSafeRate
+               display "Rate too large -- schedule would overflow"
+                   " the result fields (max " wsMaxSafeRate "%)"
+               stop run
+           end-if
+
+           perform until termMonths > 0
+               move "N" to WS-VALID-OK
+               perform until VALID-NUMERIC-INPUT
+                   display "Enter term in months: " with no advancing
+                   accept WS-VALID-BUFFER
+                   perform VALIDATE-NUMERIC-INPUT
+               end-perform
+               compute termMonths = function numval(WS-VALID-BUFFER)
+               if termMonths = 0
+                   display "Term must be greater than zero."
+               end-if
+           end-perform
+
+           if termMonths > wsMaxSafeTerm
+               display "Term too large -- schedule would overflow"
+                   " the result fields (max " wsMaxSafeTerm " months)"
+               stop run
+           end-if
+
+           compute monthlyRate = annualRate / 12 / 100
+           if monthlyRate = 0
+               compute payment rounded = principal / termMonths
+           else
+               compute growthFactor = (1 + monthlyRate) ** termMonths
+
+               compute wsMaxSafePrincipal rounded =
+                   wsMaxNumerInt / (monthlyRate * growthFactor)
+               if principal > wsMaxSafePrincipal
+                   display "Principal too large for this rate/term"
+                       " -- would overflow the payment calculation"
+                       " (max " wsMaxSafePrincipal " at this rate"
+                       " and term)"
+                   stop run
+               end-if
+
+               compute paymentNumer =
+                   principal * monthlyRate * growthFactor
+               compute paymentDenom = growthFactor - 1
+               compute payment rounded = paymentNumer / paymentDenom
+           end-if
+
+           move principal to balance
+
+           move principal to dispPrincipal
+           move annualRate to dispRate
+           move termMonths to dispTerm
+           move payment to dispPayment
+
+           move "Loan Amortization Schedule" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+           display "Principal: " dispPrincipal
+               " | Rate: " dispRate "%"
+               " | Term: " dispTerm " months"
+           display "Monthly Payment: " dispPayment
+           display "_____________________________________________"
+           display "MO | PAYMENT    | INTEREST   | PRINCIPAL"
+               "  | BALANCE"
+
+           perform varying monthNum from 1 by 1
+                   until monthNum > termMonths
+               compute interestAmt rounded = balance * monthlyRate
+               compute principalAmt = payment - interestAmt
+               if monthNum = termMonths
+                   move balance to principalAmt
+                   compute payment = interestAmt + principalAmt
+               end-if
+               compute balance = balance - principalAmt
+
+               move monthNum to dispMonth
+               move payment to dispPayment
+               move interestAmt to dispInterest
+               move principalAmt to dispPrincipalAmt
+               move balance to dispBalance
+
+               display dispMonth " | " dispPayment " | "
+                   dispInterest " | " dispPrincipalAmt
+                   " | " dispBalance
+           end-perform.
+
+           perform PRINT-REPORT-FOOTER.
+
+       STOP RUN.
+
+           COPY NUMCHKPR.
+           COPY RPTHDRPR.
