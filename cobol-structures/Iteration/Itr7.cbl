@@ -2,9 +2,20 @@
        program-id. Itr7.
 
        environment division.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUM-LOG-FILE ASSIGN TO "SUMLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsSmStatus.
+
        data division.
+           FILE SECTION.
+           FD SUM-LOG-FILE.
+           COPY SUMLOG.
+
            working-storage section.
+           01 wsSmStatus pic X(2).
+
            01 num pic 9(3).
 
            01 sumTotal pic 9(3) value 0.
@@ -13,21 +24,43 @@
 
            01 dispSum pic ZZZ.
 
+           COPY NUMCHECK.
+
        procedure division.
 
-           display "Enter num: " with no advancing
-           accept num
-           
-               if num < 0 
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter num: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute num = function numval(WS-VALID-BUFFER)
+
+               if num < 0
                    display "Cannot do negative"
               end-if.
-           
+
            perform until i > num
                add i to sumTotal
                add 1 to i
            end-perform.
                move sumTotal to dispSum
                display "Sum: " dispSum
+
+               perform LOG-SUM
        stop run.
-      
-       
\ No newline at end of file
+
+           COPY NUMCHKPR.
+
+       LOG-SUM.
+           OPEN EXTEND SUM-LOG-FILE
+           IF wsSmStatus = "35"
+               OPEN OUTPUT SUM-LOG-FILE
+               CLOSE SUM-LOG-FILE
+               OPEN EXTEND SUM-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SM-TIMESTAMP
+           MOVE num TO SM-NUM
+           MOVE sumTotal TO SM-SUMTOTAL
+           WRITE SUM-LOG-REC
+           CLOSE SUM-LOG-FILE.
