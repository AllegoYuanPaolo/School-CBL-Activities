@@ -2,22 +2,30 @@
        PROGRAM-ID. Seq2.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SWAP-OUT-FILE ASSIGN TO "SWAPOUT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SWAP-OUT-FILE.
+           COPY SWAPOUT.
+
            WORKING-STORAGE SECTION.
 
            01 A PIC 99  VALUE 5.
            01 B PIC 99 VALUE 10.
-           
+
            01 C PIC 9(2) VALUE 0.
            01 D PIC 9(2) VALUE 0.
-           
+
            01 DisplayA pic ZZ.
-           01 DisplayB pic zz. 
+           01 DisplayB pic zz.
 
        PROCEDURE DIVISION.
-           
-           
+
+
            move A to DisplayA.
            move B to DisplayB.
 
@@ -33,6 +41,11 @@
            move B to DisplayB.
 
            display "A: " DisplayA "| B: " DisplayB.
-                
+
+           OPEN OUTPUT SWAP-OUT-FILE.
+           MOVE A TO SW-A.
+           MOVE B TO SW-B.
+           WRITE SWAP-OUT-REC.
+           CLOSE SWAP-OUT-FILE.
 
        STOP RUN.
