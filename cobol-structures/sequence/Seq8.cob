@@ -2,9 +2,26 @@
        PROGRAM-ID. SEQ8.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPE-LOG-FILE ASSIGN TO "SHAPELOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsSlStatus.
+
+           SELECT CSV-OUT-FILE ASSIGN TO "SEQ8.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SHAPE-LOG-FILE.
+           COPY SHAPELOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           01 wsSlStatus PIC X(2).
+           COPY CSVMODE.
            01 diameter PIC 9(3).
 
            01 compArea PIC 9(5)V99 .
@@ -14,21 +31,61 @@
            01 dispCirc PIC ZZZZZ.ZZ .
 
             01 radius PIC 9(5)V99 .
+
+           COPY NUMCHECK.
        PROCEDURE DIVISION.
-       
-       DISPLAY "Enter Diameter: " with no advancing.
-       accept diameter.
 
-          
+       perform PROMPT-CSV-MODE
+
+       move "N" to WS-VALID-OK
+       perform until VALID-NUMERIC-INPUT
+           DISPLAY "Enter Diameter: " with no advancing
+           accept WS-VALID-BUFFER
+           perform VALIDATE-NUMERIC-INPUT
+       end-perform
+       compute diameter = function numval(WS-VALID-BUFFER).
+
+
            compute radius = diameter / 2.
-           compute compArea = 3.14 * (radius * radius).
-           compute compCirc = 3.14 * diameter.
-           
+           compute compArea = FUNCTION PI * (radius * radius).
+           compute compCirc = FUNCTION PI * diameter.
+
            move compArea to dispArea.
            move compCirc to dispCirc.
 
         display "_________________________________"
         display "Area: " dispArea " | Circumeference: " dispCirc.
-           
+
+           perform LOG-SHAPE-RESULT.
+
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "DIAMETER,AREA,CIRCUMFERENCE" TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+               MOVE SPACES TO CSV-OUT-REC
+               STRING diameter "," dispArea "," dispCirc
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+               CLOSE CSV-OUT-FILE
+           END-IF.
 
        STOP RUN.
+
+           COPY NUMCHKPR.
+           COPY CSVMODEPR.
+
+       LOG-SHAPE-RESULT.
+           OPEN EXTEND SHAPE-LOG-FILE
+           IF wsSlStatus = "35"
+               OPEN OUTPUT SHAPE-LOG-FILE
+               CLOSE SHAPE-LOG-FILE
+               OPEN EXTEND SHAPE-LOG-FILE
+           END-IF
+           MOVE "SEQ8" TO SL-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP
+           MOVE diameter TO SL-DIM1
+           MOVE 0 TO SL-DIM2
+           MOVE compArea TO SL-RESULT1
+           MOVE compCirc TO SL-RESULT2
+           WRITE SHAPE-LOG-REC
+           CLOSE SHAPE-LOG-FILE.
