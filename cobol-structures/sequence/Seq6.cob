@@ -2,31 +2,55 @@
        PROGRAM-ID. SEQ6.
 
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
           WORKING-STORAGE SECTION.
-           01 num PIC 9(3).
-           01 cube PIC 9(3).
-           01 square PIC 9(3).
+           01 startNum PIC 9(3).
+           01 endNum PIC 9(3).
+           01 num PIC 9(4).
+           01 cube PIC 9(9).
+           01 square PIC 9(6).
+
+           01 dispNum PIC ZZZ .
+           01 dispCube PIC ZZZZZZZZZ .
+           01 dispSquare PIC ZZZZZZ .
 
-           01 dispCube PIC ZZZ .
-           01 dispSquare PIC ZZZ .
+           COPY NUMCHECK.
 
         PROCEDURE DIVISION.
-        
-        DISPLAY "Enter number: " with no advancing.
-        accept num.
 
-        compute cube = num * num * num.
-        compute square = num * num.
-           
-       move cube to dispCube.
-       move square to dispSquare.
+        move "N" to WS-VALID-OK
+        perform until VALID-NUMERIC-INPUT
+            DISPLAY "Enter start number: " with no advancing
+            accept WS-VALID-BUFFER
+            perform VALIDATE-NUMERIC-INPUT
+        end-perform
+        compute startNum = function numval(WS-VALID-BUFFER)
+
+        move "N" to WS-VALID-OK
+        perform until VALID-NUMERIC-INPUT
+            DISPLAY "Enter end number: " with no advancing
+            accept WS-VALID-BUFFER
+            perform VALIDATE-NUMERIC-INPUT
+        end-perform
+        compute endNum = function numval(WS-VALID-BUFFER)
 
         display "______________________________________".
-        display "Square: " dispSquare " | Cube: " dispCube.
+        display "NUM | SQUARE | CUBE".
+        display "______________________________________".
+
+        PERFORM VARYING num FROM startNum BY 1
+                UNTIL num > endNum
+            compute square = num * num
+            compute cube = num * num * num
+
+            move num to dispNum
+            move square to dispSquare
+            move cube to dispCube
 
-        
+            display dispNum " | " dispSquare " | " dispCube
+        END-PERFORM.
 
         stop run.
 
+           COPY NUMCHKPR.
