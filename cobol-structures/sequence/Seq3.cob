@@ -2,28 +2,124 @@
        PROGRAM-ID. Seq2.
 
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
            WORKING-STORAGE SECTION.
 
+           01 wsMode pic 9.
+
            01 celciusInput pic 9(3).
 
+           01 startC pic 9(3).
+           01 endC pic 9(3).
+           01 stepC pic 9(3) value 1.
+
            01 fahr pic 9(3)v99 comp-3.
+           01 fahrInput pic 9(3)v99.
+           01 celciusResult pic S9(3)v99 comp-3.
 
-           01 DisplayFahr PIC ZZZ.ZZ
+           01 DisplayFahr PIC ZZZ.ZZ.
+           01 dispC PIC ZZZ.
+           01 DisplayFahrInput PIC ZZZ.ZZ.
+           01 DisplayCelcius PIC -ZZZ.ZZ.
 
-       PROCEDURE DIVISION.
+           COPY NUMCHECK.
 
-           display "Enter Celsius to convert: " with no advancing.
-           accept celciusInput.
+       PROCEDURE DIVISION.
 
-           compute fahr = (9/5) * celciusInput + 32.
+           display "1. Convert one Celsius reading".
+           display "2. Print a Celsius to Fahrenheit table".
+           display "3. Convert one Fahrenheit reading".
+           display "Select mode: " with no advancing.
+           accept wsMode.
 
-           move fahr to DisplayFahr.
+           evaluate wsMode
+               when 1
+                   perform SINGLE-CONVERT
+               when 2
+                   perform TABLE-CONVERT
+               when 3
+                   perform FAHR-TO-CELCIUS
+               when other
+                   display "Invalid selection."
+           end-evaluate.
 
-           Display " " .
-           Display "Celsius: " celciusInput " | Fahrenheit:  " 
-      -     DisplayFahr
-           
-        
        STOP RUN.
+
+       SINGLE-CONVERT.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter Celsius to convert: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute celciusInput = function numval(WS-VALID-BUFFER)
+
+           compute fahr = (9/5) * celciusInput + 32
+
+           move fahr to DisplayFahr
+
+           Display " "
+           Display "Celsius: " celciusInput " | Fahrenheit:  "
+               DisplayFahr.
+
+       TABLE-CONVERT.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter start Celsius: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute startC = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter end Celsius: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute endC = function numval(WS-VALID-BUFFER)
+
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter step: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute stepC = function numval(WS-VALID-BUFFER)
+
+           if stepC = 0
+               move 1 to stepC
+           end-if
+
+           display " "
+           display "CELSIUS | FAHRENHEIT"
+           display "______________________"
+
+           PERFORM VARYING celciusInput FROM startC BY stepC
+                   UNTIL celciusInput > endC
+               compute fahr = (9/5) * celciusInput + 32
+               move celciusInput to dispC
+               move fahr to DisplayFahr
+               display dispC " | " DisplayFahr
+           END-PERFORM.
+
+       FAHR-TO-CELCIUS.
+           move "N" to WS-VALID-OK
+           perform until VALID-NUMERIC-INPUT
+               display "Enter Fahrenheit to convert: " with no advancing
+               accept WS-VALID-BUFFER
+               perform VALIDATE-NUMERIC-INPUT
+           end-perform
+           compute fahrInput = function numval(WS-VALID-BUFFER)
+
+           compute celciusResult = (fahrInput - 32) * 5 / 9
+
+           move fahrInput to DisplayFahrInput
+           move celciusResult to DisplayCelcius
+
+           Display " "
+           Display "Fahrenheit: " DisplayFahrInput " | Celsius: "
+               DisplayCelcius.
+
+           COPY NUMCHKPR.
