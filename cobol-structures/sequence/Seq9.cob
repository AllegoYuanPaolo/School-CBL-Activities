@@ -2,28 +2,96 @@
        PROGRAM-ID. SEQ9.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPE-LOG-FILE ASSIGN TO "SHAPELOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsSlStatus.
+
+           SELECT CSV-OUT-FILE ASSIGN TO "SEQ9.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SHAPE-LOG-FILE.
+           COPY SHAPELOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
-           01 len PIC 9(3). 
+           01 wsSlStatus PIC X(2).
+           COPY CSVMODE.
+           01 len PIC 9(3).
            01 wid PIC 9(3).
            01 peri PIC 9(3).
+           01 rectArea PIC 9(6).
            01 dispPeri PIC ZZZ .
+           01 dispArea PIC ZZZZZ9 .
+
+           COPY NUMCHECK.
+           COPY RPTHDR.
        PROCEDURE DIVISION.
-       
-       DISPLAY "Enter Width: " with no advancing.
-       ACCEPT wid.
 
-       display "Enter Length: " with no advancing.
-       accept len.
+       perform PROMPT-CSV-MODE
+
+       move "N" to WS-VALID-OK
+       perform until VALID-NUMERIC-INPUT
+           DISPLAY "Enter Width: " with no advancing
+           accept WS-VALID-BUFFER
+           perform VALIDATE-NUMERIC-INPUT
+       end-perform
+       compute wid = function numval(WS-VALID-BUFFER)
+
+       move "N" to WS-VALID-OK
+       perform until VALID-NUMERIC-INPUT
+           display "Enter Length: " with no advancing
+           accept WS-VALID-BUFFER
+           perform VALIDATE-NUMERIC-INPUT
+       end-perform
+       compute len = function numval(WS-VALID-BUFFER)
 
        compute peri = 2 * (len + wid).
+       compute rectArea = len * wid.
        move peri to dispPeri.
+       move rectArea to dispArea.
+
+       move "Rectangle Perimeter/Area Report" to WS-RPT-TITLE
+       perform PRINT-REPORT-HEADER
+       display "Perimeter: " dispPeri " | Area: " dispArea.
+       perform PRINT-REPORT-FOOTER
+
+       perform LOG-SHAPE-RESULT.
+
+       IF wsCsvMode = "Y"
+           OPEN OUTPUT CSV-OUT-FILE
+           MOVE "LENGTH,WIDTH,PERIMETER,AREA" TO CSV-OUT-REC
+           WRITE CSV-OUT-REC
+           MOVE SPACES TO CSV-OUT-REC
+           STRING len "," wid "," dispPeri "," dispArea
+               delimited by size into CSV-OUT-REC
+           WRITE CSV-OUT-REC
+           CLOSE CSV-OUT-FILE
+       END-IF.
+
+       STOP RUN.
 
-       display "______________________________________".
-       display "Perimeter: " dispPeri.
-       
-       
-       STOP RUN. 
+           COPY NUMCHKPR.
+           COPY RPTHDRPR.
+           COPY CSVMODEPR.
 
-       
\ No newline at end of file
+       LOG-SHAPE-RESULT.
+           OPEN EXTEND SHAPE-LOG-FILE
+           IF wsSlStatus = "35"
+               OPEN OUTPUT SHAPE-LOG-FILE
+               CLOSE SHAPE-LOG-FILE
+               OPEN EXTEND SHAPE-LOG-FILE
+           END-IF
+           MOVE "SEQ9" TO SL-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP
+           MOVE len TO SL-DIM1
+           MOVE wid TO SL-DIM2
+           MOVE rectArea TO SL-RESULT1
+           MOVE peri TO SL-RESULT2
+           WRITE SHAPE-LOG-REC
+           CLOSE SHAPE-LOG-FILE.
