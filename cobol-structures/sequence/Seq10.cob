@@ -2,13 +2,30 @@
        PROGRAM-ID. SEQ10.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPE-LOG-FILE ASSIGN TO "SHAPELOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsSlStatus.
+
+           SELECT CSV-OUT-FILE ASSIGN TO "SEQ10.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SHAPE-LOG-FILE.
+           COPY SHAPELOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
-           01 base PIC 9(3).
-           01 hei PIC 9(3).
+           01 wsSlStatus PIC X(2).
+           COPY CSVMODE.
+           01 base PIC 9(3) VALUE 0.
+           01 hei PIC 9(3) VALUE 0.
            01 a pic 9(3)V99.
-           01 compArea pic 9(3)V99. 
+           01 compArea pic 9(3)V99.
            01 peri pic 9(3)v99.
 
            01 base2 PIC 9(3).
@@ -17,13 +34,37 @@
            01 dispArea PIC ZZZ.ZZ.
            01 dispPeri PIC ZZZ.ZZ.
 
+           COPY NUMCHECK.
+
        PROCEDURE DIVISION.
-       
-       DISPLAY "Enter Base: " with no advancing.
-       accept base.
 
-       DISPLAY "Enter Height: " with no advancing.
-       accept hei.
+           perform PROMPT-CSV-MODE
+
+           PERFORM UNTIL base > 0
+               move "N" to WS-VALID-OK
+               perform until VALID-NUMERIC-INPUT
+                   DISPLAY "Enter Base: " with no advancing
+                   accept WS-VALID-BUFFER
+                   perform VALIDATE-NUMERIC-INPUT
+               end-perform
+               compute base = function numval(WS-VALID-BUFFER)
+               IF base = 0
+                   display "Base must be greater than zero. Try again."
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL hei > 0
+               move "N" to WS-VALID-OK
+               perform until VALID-NUMERIC-INPUT
+                   DISPLAY "Enter Height: " with no advancing
+                   accept WS-VALID-BUFFER
+                   perform VALIDATE-NUMERIC-INPUT
+               end-perform
+               compute hei = function numval(WS-VALID-BUFFER)
+               IF hei = 0
+                   display "Height must be greater than zero."
+               END-IF
+           END-PERFORM.
 
        compute base2 = base * base.
        compute hei2 = hei * hei.
@@ -37,7 +78,37 @@
 
        display "_______________________________".
        display "Area: " dispArea " | Perimeter: " dispPeri.
-    
+
+       perform LOG-SHAPE-RESULT.
+
+       IF wsCsvMode = "Y"
+           OPEN OUTPUT CSV-OUT-FILE
+           MOVE "BASE,HEIGHT,AREA,PERIMETER" TO CSV-OUT-REC
+           WRITE CSV-OUT-REC
+           MOVE SPACES TO CSV-OUT-REC
+           STRING base "," hei "," dispArea "," dispPeri
+               delimited by size into CSV-OUT-REC
+           WRITE CSV-OUT-REC
+           CLOSE CSV-OUT-FILE
+       END-IF.
+
        STOP RUN.
 
-       
\ No newline at end of file
+           COPY NUMCHKPR.
+           COPY CSVMODEPR.
+
+       LOG-SHAPE-RESULT.
+           OPEN EXTEND SHAPE-LOG-FILE
+           IF wsSlStatus = "35"
+               OPEN OUTPUT SHAPE-LOG-FILE
+               CLOSE SHAPE-LOG-FILE
+               OPEN EXTEND SHAPE-LOG-FILE
+           END-IF
+           MOVE "SEQ10" TO SL-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SL-TIMESTAMP
+           MOVE base TO SL-DIM1
+           MOVE hei TO SL-DIM2
+           MOVE compArea TO SL-RESULT1
+           MOVE peri TO SL-RESULT2
+           WRITE SHAPE-LOG-REC
+           CLOSE SHAPE-LOG-FILE.
