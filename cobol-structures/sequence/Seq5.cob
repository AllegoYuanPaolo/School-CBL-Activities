@@ -2,9 +2,42 @@
        PROGRAM-ID. SEQ5.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SUBJECT-GRADE-FILE ASSIGN TO "SUBJECTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsTlStatus.
+
+           SELECT CSV-OUT-FILE ASSIGN TO "SEQ5.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           COPY STUDMAST.
+
+           FD SUBJECT-GRADE-FILE.
+           COPY SUBJGRD.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           01 wsEOF PIC X VALUE "N".
+           01 wsTlStatus PIC X(2).
+           COPY CSVMODE.
+
+           01 stuId PIC 9(6).
+           01 sName PIC X(20).
            01 prelim PIC 9(2).
            01 midterm PIC 9(2).
            01 finals PIC 9(2).
@@ -12,27 +45,162 @@
            01 ave PIC 9(2)V99 .
            01 dispAve PIC ZZ.ZZ .
 
+           01 wsSgEOF PIC X VALUE "N".
+           01 wsPrevStuId PIC 9(6) VALUE 0.
+           01 wsPrevSName PIC X(20).
+           01 wsFirstSubject PIC X VALUE "Y".
+
+           01 subjAve PIC 9(2)V99.
+           01 dispSubjAve PIC ZZ.ZZ.
+           01 dispUnits PIC 9.9.
+
+           01 wsWeightedSum PIC 9(5)V99 VALUE 0.
+           01 wsUnitsTotal PIC 9(3)V9 VALUE 0.
+           01 wsGWA PIC 9(2)V99.
+           01 dispGWA PIC ZZ.ZZ.
+
+           01 csvWeightedSum PIC ZZZZ9.99.
+           01 csvUnitsTotal PIC ZZ9.9.
+
+           COPY RPTHDR.
 
        PROCEDURE DIVISION.
-       
-       DISPLAY "Enter Prelim grades: ".
-       accept prelim.
-       
-       DISPLAY "Enter Midterm grades: ".
-       accept midterm.
-       
-       DISPLAY "Enter Finals grades: ".
-       accept finals.
-
-       display "==================================".
-
-           compute ave = (prelim + midterm + finals) / 3.
-           move ave to dispAve.
-       display "Prelims: " prelims " | Midterms: " midterms "
-      - " | Finals: " finals." |" 
-        display "_______________".
-        display "Average grade: " dispAve.
+
+           perform PROMPT-CSV-MODE
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "TYPE,ID,NAME,INPUT1,INPUT2,INPUT3,RESULT"
+                   TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
+
+           OPEN INPUT STUDENT-MASTER-FILE.
+
+           move "Student Grade Average Report" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ STUDENT-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       MOVE SM-STUID TO stuId
+                       MOVE SM-SNAME TO sName
+                       MOVE SM-PRELIM TO prelim
+                       MOVE SM-MIDTERM TO midterm
+                       MOVE SM-FINALS TO finals
+
+                       compute ave = (prelim + midterm + finals) / 3
+                       move ave to dispAve
+
+           display "Student #" stuId " " sName
+           display "Prelim: " prelim " | Midterm: " midterm
+               " | Finals: " finals
+           display "Average grade: " dispAve
+           display "_______________"
+
+           MOVE "SEQ5" TO TL-PROGRAM
+           MOVE stuId TO TL-KEY-ID
+           MOVE sName TO TL-KEY-NAME
+           MOVE prelim TO TL-INPUT1
+           MOVE midterm TO TL-INPUT2
+           MOVE finals TO TL-INPUT3
+           MOVE ave TO TL-RESULT1
+           MOVE 0 TO TL-RESULT2
+           MOVE "AVERAGE" TO TL-OUTCOME
+           perform LOG-TRANSACTION
+
+           IF wsCsvMode = "Y"
+               MOVE SPACES TO CSV-OUT-REC
+               STRING "AVERAGE," stuId "," sName ","
+                   prelim "," midterm "," finals "," dispAve
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-MASTER-FILE.
+
+           perform PRINT-REPORT-FOOTER
+           display " "
+           move "Weighted General Weighted Average" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           OPEN INPUT SUBJECT-GRADE-FILE.
+
+           PERFORM UNTIL wsSgEOF = "Y"
+               READ SUBJECT-GRADE-FILE
+                   AT END
+                       MOVE "Y" TO wsSgEOF
+                   NOT AT END
+                       IF wsFirstSubject = "N"
+                           AND SG-STUID NOT = wsPrevStuId
+                           PERFORM PRINT-STUDENT-GWA
+                           MOVE 0 TO wsWeightedSum
+                           MOVE 0 TO wsUnitsTotal
+                       END-IF
+
+                       MOVE "N" TO wsFirstSubject
+                       MOVE SG-STUID TO wsPrevStuId
+                       MOVE SG-SNAME TO wsPrevSName
+
+                       compute subjAve =
+                           (SG-PRELIM + SG-MIDTERM + SG-FINALS) / 3
+                       move subjAve to dispSubjAve
+
+                       move SG-UNITS to dispUnits
+                       display SG-SUBJECT " (" dispUnits " units) - "
+                           dispSubjAve
+
+                       compute wsWeightedSum =
+                           wsWeightedSum + (subjAve * SG-UNITS)
+                       add SG-UNITS to wsUnitsTotal
+               END-READ
+           END-PERFORM.
+
+           IF wsFirstSubject = "N"
+               PERFORM PRINT-STUDENT-GWA
+           END-IF.
+
+           CLOSE SUBJECT-GRADE-FILE.
+
+           perform PRINT-REPORT-FOOTER.
+
+           IF wsCsvMode = "Y"
+               CLOSE CSV-OUT-FILE
+           END-IF.
 
        STOP RUN.
 
-       
\ No newline at end of file
+           COPY RPTHDRPR.
+           COPY TXNLOGPR.
+           COPY CSVMODEPR.
+
+       PRINT-STUDENT-GWA.
+           compute wsGWA = wsWeightedSum / wsUnitsTotal
+           move wsGWA to dispGWA
+           display "Student #" wsPrevStuId " " wsPrevSName
+           display "GWA: " dispGWA
+           display "_______________".
+
+           MOVE "SEQ5" TO TL-PROGRAM
+           MOVE wsPrevStuId TO TL-KEY-ID
+           MOVE wsPrevSName TO TL-KEY-NAME
+           MOVE wsWeightedSum TO TL-INPUT1
+           MOVE wsUnitsTotal TO TL-INPUT2
+           MOVE 0 TO TL-INPUT3
+           MOVE wsGWA TO TL-RESULT1
+           MOVE 0 TO TL-RESULT2
+           MOVE "GWA" TO TL-OUTCOME
+           perform LOG-TRANSACTION.
+
+           IF wsCsvMode = "Y"
+               MOVE wsWeightedSum TO csvWeightedSum
+               MOVE wsUnitsTotal TO csvUnitsTotal
+               MOVE SPACES TO CSV-OUT-REC
+               STRING "GWA," wsPrevStuId "," wsPrevSName ","
+                   csvWeightedSum "," csvUnitsTotal "," dispGWA
+                   delimited by size into CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
