@@ -2,34 +2,164 @@
        PROGRAM-ID. SEQ7.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT DAILY-SALES-FILE ASSIGN TO "DAILY.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsDsStatus.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsTlStatus.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SEQ7CKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS wsCkStatus.
+
+           SELECT CSV-OUT-FILE ASSIGN TO "SEQ7.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD SALES-TRANS-FILE.
+           COPY SALESTRN.
+
+           FD DAILY-SALES-FILE.
+           COPY DAILYSAL.
+
+           FD TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
+           FD CHECKPOINT-FILE.
+           COPY CHECKPOINT.
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-REC PIC X(100).
+
            WORKING-STORAGE SECTION.
+           01 wsEOF PIC X VALUE "N".
+           01 wsTlStatus PIC X(2).
+           01 wsDsStatus PIC X(2).
+           01 wsRecNum PIC 9(6) VALUE 0.
+           COPY CSVMODE.
+
+           COPY CHKPT.
+
            01 sName PIC X(20).
            01 sNumber PIC 9(6).
            01 unitSold PIC 9(3).
            01 uPrice PIC 9(3).
-           
+
            01 tSale PIC 9(6).
            01 dispTotal PIC $ZZZ,ZZZ .
+           01 csvTotal PIC ZZZZZ9 .
+
+           01 grandTotal PIC 9(8) VALUE 0.
+           01 dispGrandTotal PIC $Z,ZZZ,ZZZ .
+
+           COPY RPTHDR.
+
        PROCEDURE DIVISION.
-           
-           DISPLAY "Enter Salesman name: " with no advancing.
-           accept sName.
 
-           DISPLAY "Enter salesman number: " with no advancing.
-           accept sNumber.
+           perform PROMPT-CSV-MODE
+           IF wsCsvMode = "Y"
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE "SNUMBER,SNAME,UNITSOLD,UPRICE,TOTALSALE"
+                   TO CSV-OUT-REC
+               WRITE CSV-OUT-REC
+           END-IF.
+
+           move "SEQ7" to wsCkProgram
+           perform READ-CHECKPOINT
+           move wsCkAccum to grandTotal
+
+           OPEN INPUT SALES-TRANS-FILE.
+           IF wsCkCount > 0
+               OPEN EXTEND DAILY-SALES-FILE
+               IF wsDsStatus = "35"
+                   OPEN OUTPUT DAILY-SALES-FILE
+                   CLOSE DAILY-SALES-FILE
+                   OPEN EXTEND DAILY-SALES-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DAILY-SALES-FILE
+           END-IF.
+
+           move "Daily Sales Report" to WS-RPT-TITLE
+           perform PRINT-REPORT-HEADER
+
+           PERFORM UNTIL wsEOF = "Y"
+               READ SALES-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO wsEOF
+                   NOT AT END
+                       ADD 1 TO wsRecNum
+                       IF wsRecNum > wsCkCount
+                       MOVE ST-SNAME TO sName
+                       MOVE ST-SNUMBER TO sNumber
+                       MOVE ST-UNITSOLD TO unitSold
+                       MOVE ST-UPRICE TO uPrice
+
+                       compute  tSale = uPrice * unitSold
+                       move tSale to dispTotal
+                       ADD tSale TO grandTotal
 
-           DISPLAY "Enter units sold: " with no advancing.
-           accept unitSold.
+                       display sName " #" sNumber
+                       display "Total Sales: " dispTotal
+                       Display "---------------------------------"
 
-           display "Unit Price: " with no advancing.
-           accept uPrice.
+                       MOVE sName TO DS-SNAME
+                       MOVE sNumber TO DS-SNUMBER
+                       MOVE tSale TO DS-TSALE
+                       WRITE DAILY-SALES-REC
 
-           compute  tSale = uPrice * unitSold.
-           move tSale to dispTotal.
+                       MOVE "SEQ7" TO TL-PROGRAM
+                       MOVE sNumber TO TL-KEY-ID
+                       MOVE sName TO TL-KEY-NAME
+                       MOVE unitSold TO TL-INPUT1
+                       MOVE uPrice TO TL-INPUT2
+                       MOVE 0 TO TL-INPUT3
+                       MOVE tSale TO TL-RESULT1
+                       MOVE 0 TO TL-RESULT2
+                       MOVE "SALE" TO TL-OUTCOME
+                       perform LOG-TRANSACTION
 
-           Display "___________________________________________".
-           display "Total Sales: " dispTotal.
+                       IF wsCsvMode = "Y"
+                           MOVE tSale TO csvTotal
+                           MOVE SPACES TO CSV-OUT-REC
+                           STRING sNumber "," sName ","
+                               unitSold "," uPrice "," csvTotal
+                               delimited by size into CSV-OUT-REC
+                           WRITE CSV-OUT-REC
+                       END-IF
+
+                       MOVE wsRecNum TO wsCkCount
+                       MOVE grandTotal TO wsCkAccum
+                       perform WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TRANS-FILE.
+           CLOSE DAILY-SALES-FILE.
+
+           MOVE grandTotal TO dispGrandTotal.
+           display "Grand Total Sales: " dispGrandTotal.
+           perform PRINT-REPORT-FOOTER.
+
+           MOVE 0 TO wsCkCount.
+           MOVE 0 TO wsCkAccum.
+           perform WRITE-CHECKPOINT.
+
+           IF wsCsvMode = "Y"
+               CLOSE CSV-OUT-FILE
+           END-IF.
         STOP RUN.
-        
\ No newline at end of file
+
+           COPY RPTHDRPR.
+           COPY TXNLOGPR.
+           COPY CHKPTPR.
+           COPY CSVMODEPR.
