@@ -0,0 +1,11 @@
+      *> Shared checkpoint working storage (CHECKPOINT.cpy holds the
+      *> file record). Set wsCkProgram once near the top of the run,
+      *> PERFORM READ-CHECKPOINT before the main read loop to pick up
+      *> wsCkCount from a prior interrupted run (0 if none), skip that
+      *> many input records, then PERFORM WRITE-CHECKPOINT as each new
+      *> record finishes so wsCkCount always reflects records actually
+      *> completed.
+       01 wsCkCount PIC 9(6) VALUE 0.
+       01 wsCkAccum PIC 9(8) VALUE 0.
+       01 wsCkStatus PIC X(2).
+       01 wsCkProgram PIC X(8).
