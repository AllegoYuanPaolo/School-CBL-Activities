@@ -0,0 +1,21 @@
+      *> Grade-point scale for SEL6. Entries run from the highest
+      *> bracket's lower AVE limit down to the lowest, so a program can
+      *> PERFORM VARYING an index up from 1 until AVE >= GS-LOWER-LIMIT
+      *> to find the matching bracket. Changing a cutoff or adding a
+      *> bracket only means editing this table.
+       01 GPA-SCALE-VALUES.
+           05 FILLER PIC X(6) VALUE "097100".
+           05 FILLER PIC X(6) VALUE "094125".
+           05 FILLER PIC X(6) VALUE "091150".
+           05 FILLER PIC X(6) VALUE "088175".
+           05 FILLER PIC X(6) VALUE "086200".
+           05 FILLER PIC X(6) VALUE "082225".
+           05 FILLER PIC X(6) VALUE "079250".
+           05 FILLER PIC X(6) VALUE "076275".
+           05 FILLER PIC X(6) VALUE "075300".
+           05 FILLER PIC X(6) VALUE "000500".
+
+       01 GPA-SCALE-TABLE REDEFINES GPA-SCALE-VALUES.
+           05 GPA-SCALE-ENTRY OCCURS 10 TIMES.
+               10 GS-LOWER-LIMIT PIC 9(3).
+               10 GS-POINT PIC 9V99.
