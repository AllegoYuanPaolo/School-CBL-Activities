@@ -0,0 +1,12 @@
+      *> Validates WS-VALID-BUFFER (from NUMCHECK.cpy) and sets
+      *> WS-VALID-OK. Blank or non-numeric entries are rejected so a
+      *> calculation never sees bad ACCEPT input; the caller re-prompts
+      *> while INVALID-NUMERIC-INPUT.
+       VALIDATE-NUMERIC-INPUT.
+           compute WS-VALID-POS = function test-numval(WS-VALID-BUFFER)
+           if WS-VALID-POS = 0
+               set VALID-NUMERIC-INPUT to true
+           else
+               set INVALID-NUMERIC-INPUT to true
+               display "Invalid number, please re-enter."
+           end-if.
