@@ -0,0 +1,12 @@
+      *> Day-of-week name lookup table for SEL9.
+       01 DAY-NAME-VALUES.
+           05 FILLER PIC X(9) VALUE "Monday   ".
+           05 FILLER PIC X(9) VALUE "Tuesday  ".
+           05 FILLER PIC X(9) VALUE "Wednesday".
+           05 FILLER PIC X(9) VALUE "Thursday ".
+           05 FILLER PIC X(9) VALUE "Friday   ".
+           05 FILLER PIC X(9) VALUE "Saturday ".
+           05 FILLER PIC X(9) VALUE "Sunday   ".
+
+       01 DAY-NAME-TABLE REDEFINES DAY-NAME-VALUES.
+           05 DY-NAME OCCURS 7 TIMES PIC X(9).
