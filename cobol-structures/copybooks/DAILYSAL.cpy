@@ -0,0 +1,6 @@
+      *> One salesman's total for the day, written by SEQ7 and read
+      *> back by the RANKSALE leaderboard report.
+       01 DAILY-SALES-REC.
+           05 DS-SNAME PIC X(20).
+           05 DS-SNUMBER PIC 9(6).
+           05 DS-TSALE PIC 9(6).
