@@ -0,0 +1,8 @@
+      *> Student master record: one per student, used by the grading
+      *> programs (SEQ5, SEL1, SEL6) to run a whole roster in one pass.
+       01 STUDENT-MASTER-REC.
+           05 SM-STUID PIC 9(6).
+           05 SM-SNAME PIC X(20).
+           05 SM-PRELIM PIC 9(2).
+           05 SM-MIDTERM PIC 9(2).
+           05 SM-FINALS PIC 9(2).
