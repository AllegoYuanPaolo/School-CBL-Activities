@@ -0,0 +1,12 @@
+      *> One subject's grade components for one student, used by SEQ5
+      *> to compute a weighted general weighted average (GWA) across
+      *> every subject a student is carrying. Records for the same
+      *> student must be grouped together (sorted by SG-STUID).
+       01 SUBJECT-GRADE-REC.
+           05 SG-STUID PIC 9(6).
+           05 SG-SNAME PIC X(20).
+           05 SG-SUBJECT PIC X(10).
+           05 SG-UNITS PIC 9V9.
+           05 SG-PRELIM PIC 9(2).
+           05 SG-MIDTERM PIC 9(2).
+           05 SG-FINALS PIC 9(2).
