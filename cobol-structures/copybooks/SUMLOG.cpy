@@ -0,0 +1,5 @@
+      *> Running-totals log for ITR7. One line appended per run.
+       01 SUM-LOG-REC.
+           05 SM-TIMESTAMP PIC X(14).
+           05 SM-NUM PIC 9(3).
+           05 SM-SUMTOTAL PIC 9(5).
