@@ -0,0 +1,4 @@
+      *> One number per record for SEL2's batch sign-classification
+      *> pass.
+       01 SIGN-NUM-REC.
+           05 SN-VALUE PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
