@@ -0,0 +1,10 @@
+      *> One shape's type plus dimensions, routed to the matching
+      *> calculation (circle/rectangle/triangle) by the shape-report
+      *> batch job. DIM2 is unused for circles.
+       01 SHAPE-IN-REC.
+           05 SI-TYPE PIC X.
+               88 SI-CIRCLE VALUE "C".
+               88 SI-RECTANGLE VALUE "R".
+               88 SI-TRIANGLE VALUE "T".
+           05 SI-DIM1 PIC 9(3).
+           05 SI-DIM2 PIC 9(3).
