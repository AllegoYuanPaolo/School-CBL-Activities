@@ -0,0 +1,26 @@
+      *> Reads/writes the checkpoint file (CHECKPOINT.cpy/CHKPT.cpy).
+      *> READ-CHECKPOINT loads wsCkCount, defaulting to 0 when no
+      *> checkpoint file exists yet (a fresh run). WRITE-CHECKPOINT
+      *> overwrites the checkpoint file with the current wsCkCount.
+          READ-CHECKPOINT.
+              MOVE 0 TO wsCkCount
+              MOVE 0 TO wsCkAccum
+              OPEN INPUT CHECKPOINT-FILE
+              IF wsCkStatus = "00"
+                  READ CHECKPOINT-FILE
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          MOVE CK-COUNT TO wsCkCount
+                          MOVE CK-ACCUM TO wsCkAccum
+                  END-READ
+                  CLOSE CHECKPOINT-FILE
+              END-IF.
+
+          WRITE-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE wsCkProgram TO CK-PROGRAM
+              MOVE wsCkCount TO CK-COUNT
+              MOVE wsCkAccum TO CK-ACCUM
+              WRITE CHECKPOINT-REC
+              CLOSE CHECKPOINT-FILE.
