@@ -0,0 +1,6 @@
+      *> Commission master, one record per salesman, carrying the
+      *> year-to-date commission total across runs of SEL8.
+       01 COMMISSION-MASTER-REC.
+           05 CM-SNUM PIC 9(6).
+           05 CM-YTD-COMMISSION PIC 9(7)V99.
+           05 CM-LAST-TIER PIC 9(2) VALUE 0.
