@@ -0,0 +1,17 @@
+      *> Weather band scale for SEL7. Entries run from the highest
+      *> bracket's lower TEMP limit down to the lowest, so a program
+      *> can PERFORM VARYING an index up from 1 until TEMP >=
+      *> WB-LOWER-LIMIT to find the matching band. This also closes
+      *> the old IF chain's boundary gaps at 0/10/20/30/40, since every
+      *> temperature now falls in exactly one band.
+       01 WEATHER-BAND-VALUES.
+           05 FILLER PIC X(17) VALUE "040It's Very Hot ".
+           05 FILLER PIC X(17) VALUE "030It's Hot      ".
+           05 FILLER PIC X(17) VALUE "020Normal        ".
+           05 FILLER PIC X(17) VALUE "010Cold Weather  ".
+           05 FILLER PIC X(17) VALUE "000Very Cold     ".
+
+       01 WEATHER-BAND-TABLE REDEFINES WEATHER-BAND-VALUES.
+           05 WEATHER-BAND-ENTRY OCCURS 5 TIMES.
+               10 WB-LOWER-LIMIT PIC 9(3).
+               10 WB-LABEL PIC X(14).
