@@ -0,0 +1,7 @@
+      *> Shared report header/footer for the reporting programs
+      *> (SEQ5, SEQ7, SEQ9, SEL1, SEL6, SEL8). MOVE a title into
+      *> WS-RPT-TITLE, then PERFORM PRINT-REPORT-HEADER (from
+      *> RPTHDRPR.cpy) before the report body and PRINT-REPORT-FOOTER
+      *> after it, so every report opens and closes the same way.
+       01 WS-RPT-DIVIDER PIC X(44) VALUE ALL "=".
+       01 WS-RPT-TITLE PIC X(40).
