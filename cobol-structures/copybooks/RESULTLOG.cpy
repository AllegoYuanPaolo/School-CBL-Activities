@@ -0,0 +1,11 @@
+      *> Results log for every grade checked by SEL1. One line per
+      *> student processed, appended run over run.
+       01 RESULT-LOG-REC.
+           05 RL-TIMESTAMP PIC X(14).
+           05 RL-STUID PIC 9(6).
+           05 RL-SNAME PIC X(20).
+           05 RL-PRELIM PIC 9(3).
+           05 RL-MIDTERM PIC 9(3).
+           05 RL-FINALS PIC 9(3).
+           05 RL-AVE PIC 9(3)V99.
+           05 RL-OUTCOME PIC X(4).
