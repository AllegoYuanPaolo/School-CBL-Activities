@@ -0,0 +1,10 @@
+      *> Prompts for CSV export mode (working storage in CSVMODE.cpy).
+      *> Caller still owns its own CSV-OUT-FILE/CSV-OUT-REC since each
+      *> program's columns differ.
+          PROMPT-CSV-MODE.
+              display "Export results to CSV too? (Y/N): "
+                  with no advancing
+              accept wsCsvMode
+              if wsCsvMode not = "Y"
+                  move "N" to wsCsvMode
+              end-if.
