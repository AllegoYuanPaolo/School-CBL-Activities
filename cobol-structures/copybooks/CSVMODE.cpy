@@ -0,0 +1,8 @@
+      *> Shared CSV export-mode switch for the report-producing
+      *> programs (SEQ5/SEQ7/SEQ8/SEQ9/SEQ10/SEL1/SEL6/SEL8). When
+      *> wsCsvMode is "Y" the caller opens its own CSV-OUT-FILE --
+      *> one per program, since each has different columns -- and
+      *> writes one comma-delimited wsCsvLine per result in addition
+      *> to its normal DISPLAY/report output.
+       01 wsCsvMode PIC X VALUE "N".
+       01 wsCsvLine PIC X(100).
