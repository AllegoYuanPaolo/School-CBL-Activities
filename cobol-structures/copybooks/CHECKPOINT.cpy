@@ -0,0 +1,9 @@
+      *> Checkpoint record for the file-driven batch runs (SEQ7, SEL8
+      *> batch mode, SHAPEJOB). One record holding how many input
+      *> records were already processed, so a rerun after a failure
+      *> can skip back to where it left off instead of starting at
+      *> record one.
+       01 CHECKPOINT-REC.
+           05 CK-PROGRAM PIC X(8).
+           05 CK-COUNT PIC 9(6).
+           05 CK-ACCUM PIC 9(8).
