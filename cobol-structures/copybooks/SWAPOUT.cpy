@@ -0,0 +1,5 @@
+      *> Swapped A/B values from SEQ2, written so other jobs in the
+      *> suite can consume the result instead of reading it off screen.
+       01 SWAP-OUT-REC.
+           05 SW-A PIC 99.
+           05 SW-B PIC 99.
