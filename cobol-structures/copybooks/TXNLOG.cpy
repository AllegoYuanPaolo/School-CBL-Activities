@@ -0,0 +1,16 @@
+      *> Shared audit-trail record for the sales/commission programs
+      *> (SEQ7/SEL8) and the grading programs (SEQ5/SEL1/SEL6). Each
+      *> program moves its own key and figures into these generic
+      *> slots before PERFORM LOG-TRANSACTION (TXNLOGPR.cpy) appends
+      *> a line, so one file holds the audit trail for all five.
+       01 TRANSACTION-LOG-REC.
+           05 TL-PROGRAM PIC X(8).
+           05 TL-TIMESTAMP PIC X(14).
+           05 TL-KEY-ID PIC 9(6).
+           05 TL-KEY-NAME PIC X(20).
+           05 TL-INPUT1 PIC 9(5)V99.
+           05 TL-INPUT2 PIC 9(5)V99.
+           05 TL-INPUT3 PIC 9(5)V99.
+           05 TL-RESULT1 PIC 9(5)V99.
+           05 TL-RESULT2 PIC 9(5)V99.
+           05 TL-OUTCOME PIC X(8).
