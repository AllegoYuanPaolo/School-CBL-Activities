@@ -0,0 +1,10 @@
+      *> Prints the banner around WS-RPT-TITLE (from RPTHDR.cpy).
+       PRINT-REPORT-HEADER.
+           display WS-RPT-DIVIDER
+           display function trim(WS-RPT-TITLE)
+           display WS-RPT-DIVIDER.
+
+       PRINT-REPORT-FOOTER.
+           display WS-RPT-DIVIDER
+           display "End of " function trim(WS-RPT-TITLE)
+           display WS-RPT-DIVIDER.
