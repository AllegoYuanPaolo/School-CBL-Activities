@@ -0,0 +1,10 @@
+      *> Shared audit-trail record for the geometry programs
+      *> (SEQ8/SEQ9/SEQ10). Each program fills in its own two input
+      *> dimensions and two result figures before writing a line.
+       01 SHAPE-LOG-REC.
+           05 SL-PROGRAM PIC X(8).
+           05 SL-TIMESTAMP PIC X(14).
+           05 SL-DIM1 PIC 9(5)V99.
+           05 SL-DIM2 PIC 9(5)V99.
+           05 SL-RESULT1 PIC 9(6)V99.
+           05 SL-RESULT2 PIC 9(6)V99.
