@@ -0,0 +1,7 @@
+      *> Sales transaction record, one per salesman per run.
+      *> Shared by SEQ7 and the sales/commission batch programs.
+       01 SALES-TRANS-REC.
+           05 ST-SNAME PIC X(20).
+           05 ST-SNUMBER PIC 9(6).
+           05 ST-UNITSOLD PIC 9(3).
+           05 ST-UPRICE PIC 9(3).
