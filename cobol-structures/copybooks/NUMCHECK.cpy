@@ -0,0 +1,11 @@
+      *> Shared numeric-input validation buffer. ACCEPT the operator's
+      *> entry into WS-VALID-BUFFER (not the real numeric field),
+      *> PERFORM VALIDATE-NUMERIC-INPUT (copied in from NUMCHKPR),
+      *> then loop back for another try while INVALID-NUMERIC-INPUT.
+      *> Once VALID-NUMERIC-INPUT, FUNCTION NUMVAL(WS-VALID-BUFFER)
+      *> converts the checked text into the real field.
+       01 WS-VALID-BUFFER PIC X(18).
+       01 WS-VALID-OK PIC X VALUE "N".
+           88 VALID-NUMERIC-INPUT VALUE "Y".
+           88 INVALID-NUMERIC-INPUT VALUE "N".
+       01 WS-VALID-POS PIC S9(4).
