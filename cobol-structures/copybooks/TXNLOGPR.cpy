@@ -0,0 +1,15 @@
+      *> Appends TRANSACTION-LOG-REC (from TXNLOG.cpy) to the shared
+      *> TRANSACTION-LOG-FILE. Caller fills in TL-PROGRAM, TL-KEY-ID,
+      *> TL-KEY-NAME, TL-INPUT1 thru TL-INPUT3, TL-RESULT1, TL-RESULT2
+      *> and TL-OUTCOME before PERFORM LOG-TRANSACTION; this paragraph
+      *> stamps the timestamp and handles the file itself.
+          LOG-TRANSACTION.
+              OPEN EXTEND TRANSACTION-LOG-FILE
+              IF wsTlStatus = "35"
+                  OPEN OUTPUT TRANSACTION-LOG-FILE
+                  CLOSE TRANSACTION-LOG-FILE
+                  OPEN EXTEND TRANSACTION-LOG-FILE
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:14) TO TL-TIMESTAMP
+              WRITE TRANSACTION-LOG-REC
+              CLOSE TRANSACTION-LOG-FILE.
