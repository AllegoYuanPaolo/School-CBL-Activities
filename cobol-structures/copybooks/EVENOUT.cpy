@@ -0,0 +1,4 @@
+      *> One even number per record. Shared by ITR3 and ITR4's
+      *> even-number listing output.
+       01 EVEN-OUT-REC.
+           05 EO-NUM PIC 99.
