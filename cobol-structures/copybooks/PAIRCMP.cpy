@@ -0,0 +1,4 @@
+      *> One pair of numbers per record for SEL4's batch compare mode.
+       01 PAIR-CMP-REC.
+           05 PC-NUM1 PIC 9(2).
+           05 PC-NUM2 PIC 9(2).
