@@ -0,0 +1,15 @@
+      *> Commission bracket table for the sales/commission programs.
+      *> Each entry is the bracket's upper TSALES limit and the whole
+      *> percent rate that applies up to (and including) that limit.
+      *> The last entry's limit is the high-value catch-all bracket.
+       01 COMM-RATE-VALUES.
+           05 FILLER PIC X(9) VALUE "001500015".
+           05 FILLER PIC X(9) VALUE "002000020".
+           05 FILLER PIC X(9) VALUE "002500025".
+           05 FILLER PIC X(9) VALUE "003000030".
+           05 FILLER PIC X(9) VALUE "999999940".
+
+       01 COMM-RATE-TABLE REDEFINES COMM-RATE-VALUES.
+           05 COMM-RATE-ENTRY OCCURS 5 TIMES.
+               10 CR-UPPER-LIMIT PIC 9(7).
+               10 CR-RATE PIC 9(2).
